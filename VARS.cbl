@@ -6,19 +6,89 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VARS-LEDGER-FILE
+               ASSIGN TO DYNAMIC WS-LEDGER-GEN-NOMBRE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT OPTIONAL GDG-PARM-FILE ASSIGN TO "VARSLOGGDGP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDG-PARM-STATUS.
+           SELECT OPTIONAL VARS-PAIRS-FILE ASSIGN TO "VARSPAIR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARES-STATUS.
+           SELECT VARS-BATCH-REPORT ASSIGN TO "VARSBRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BRPT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CTL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  VARS-LEDGER-FILE.
+           COPY "VARSLOG.cpy".
+
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITLOG.cpy".
+
+       FD  CTL-TOTAL-FILE.
+           COPY "CTLTOTAL.cpy".
+
+       FD  VARS-PAIRS-FILE.
+           COPY "VARSPAIR.cpy".
+
+       FD  VARS-BATCH-REPORT.
+       01  VARS-BRPT-LINEA PIC X(96).
+
+       FD  GDG-PARM-FILE.
+           COPY "GDGPARM.cpy".
+
        WORKING-STORAGE SECTION.
 
        01  SALUDO    PIC 99    VALUE 23.
        01  CADENA    PIC X(22) VALUE "COOLB IS THIS LANGUAGE".
-       01  NUM-1     PIC 9(4).
-       01  NUM-2     PIC 9(4).
+       01  NUM-1     PIC S9(6)V99.
+       01  NUM-2     PIC S9(6)V99.
 
-       01  SUMA PIC 9(5).
-       01  RESTA     PIC 9(4).
-       01  MULT      PIC 9(10).
-       01  DIV       PIC 9(4).
+       01  SUMA PIC S9(7)V99.
+       01  RESTA     PIC S9(7)V99.
+       01  MULT      PIC S9(12)V99.
+       01  DIV       PIC S9(6)V99.
+       01  WS-DIV-VALIDA PIC X VALUE "N".
+       01  WS-LEDGER-STATUS PIC XX.
+       01  WS-PARES-STATUS PIC XX.
+       01  WS-BRPT-STATUS PIC XX.
+       01  WS-MODO-LOTE PIC X VALUE "N".
+       01  WS-FILAS-LOTE PIC 9(5) VALUE 0.
+       01  WS-TOTAL-SUMA  PIC S9(9)V99 VALUE 0.
+       01  WS-TOTAL-RESTA PIC S9(9)V99 VALUE 0.
+       01  WS-TOTAL-MULT  PIC S9(14)V99 VALUE 0.
+       01  WS-TOTAL-DIV   PIC S9(9)V99 VALUE 0.
+
+       01  WS-EDIT-NUM-1  PIC -(6)9.99.
+       01  WS-EDIT-NUM-2  PIC -(6)9.99.
+       01  WS-EDIT-SUMA   PIC -(6)9.99.
+       01  WS-EDIT-RESTA  PIC -(6)9.99.
+       01  WS-EDIT-MULT   PIC -(11)9.99.
+       01  WS-EDIT-DIV    PIC -(6)9.99.
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-LEDGER-GEN-NOMBRE PIC X(30).
+       01  WS-GDG-PARM-STATUS PIC XX.
+       01  WS-GDG-RETENCION PIC 99 VALUE 7.
+       01  WS-GDG-FECHA PIC 9(8).
+       01  WS-GDG-BASE PIC X(8) VALUE "VARSLOG".
+       01  WS-GDG-EXT PIC X(4) VALUE "DAT".
+       01  WS-LEDGER-GEN-LISTA PIC X VALUE "N".
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-LEDGER-REGISTROS PIC 9(7) VALUE 0.
+       01  WS-LEDGER-CHECKSUM PIC S9(14) VALUE 0.
+       01  WS-HUBO-ERROR PIC X VALUE "N".
+       COPY "MSGCODE.cpy".
 
        PROCEDURE DIVISION.
 
@@ -27,37 +97,224 @@
            DISPLAY SALUDO.
            DISPLAY CADENA.
 
-      *CAPTURA DE VALORES
+           MOVE "START" TO AUDIT-EVENTO.
+           MOVE SPACES TO AUDIT-DETALLE.
+           PERFORM GRABA-AUDITORIA.
+
+           OPEN INPUT VARS-PAIRS-FILE.
+           IF WS-PARES-STATUS = "00"
+             MOVE "Y" TO WS-MODO-LOTE
+             PERFORM PROCESA-LOTE
+           ELSE
+             IF WS-PARES-STATUS = "05"
+               CONTINUE
+             END-IF
+             PERFORM PROCESA-INTERACTIVO
+           END-IF.
+
+           PERFORM GRABA-CONTROL-TOTAL.
+
+           MOVE "END" TO AUDIT-EVENTO.
+           MOVE SPACES TO AUDIT-DETALLE.
+           PERFORM GRABA-AUDITORIA.
 
-           DISPLAY "INGRESE UN NUMERO".
-           ACCEPT NUM-1
+           IF WS-HUBO-ERROR = "Y"
+             MOVE 16 TO RETURN-CODE
+           END-IF.
 
-           DISPLAY "INGRESE OTRO NUMERO"
-           ACCEPT NUM-2.
+           STOP RUN.
 
-           ADD NUM-1 TO NUM-2 GIVING SUMA.
+      *CAPTURA DE VALORES INTERACTIVA
 
-      *CALCULOS
+           PROCESA-INTERACTIVO.
+             DISPLAY "INGRESE UN NUMERO".
+             ACCEPT NUM-1
 
-           SUBTRACT NUM-1 FROM NUM-2 GIVING RESTA.
-           MULTIPLY NUM-1 BY NUM-2 GIVING MULT.
-           DIVIDE NUM-1 BY NUM-2 GIVING DIV.
+             DISPLAY "INGRESE OTRO NUMERO"
+             ACCEPT NUM-2.
+
+             PERFORM CALCULA-PAR.
 
       *DISPLAY DE OPERACIONES
 
-           DISPLAY "LA SUMA ES: " SUMA.
-           DISPLAY "LA RESTA ES: " RESTA.
-           DISPLAY "EL PRODUCTO ES: " MULT.
-           DISPLAY "LA DIVISION ES: " DIV.
+             DISPLAY "LA SUMA ES: " SUMA.
+             DISPLAY "LA RESTA ES: " RESTA.
+             DISPLAY "EL PRODUCTO ES: " MULT.
+             IF WS-DIV-VALIDA = "Y"
+               DISPLAY "LA DIVISION ES: " DIV
+             ELSE
+               DISPLAY MSG-010
+             END-IF.
+
+             PERFORM REGISTRA-LEDGER.
 
       *CONDICIONAL
 
-           IF SUMA > 50
-             DISPLAY "LA SUMA ES MAYOR QUE 50"
+             IF SUMA > 50
+               DISPLAY "LA SUMA ES MAYOR QUE 50"
+             ELSE
+               DISPLAY "LA SUMA ES MENOR QUE 50"
+             END-IF.
 
-           ELSE
-             DISPLAY "LA SUMA ES MENOR QUE 50"
-           END-IF
+           CALCULA-PAR.
+             CALL "VARSCALC" USING NUM-1 NUM-2 SUMA RESTA MULT DIV
+                 WS-DIV-VALIDA.
+             IF WS-DIV-VALIDA NOT = "Y"
+               MOVE "ERROR" TO AUDIT-EVENTO
+               MOVE MSG-002 TO AUDIT-DETALLE
+               PERFORM GRABA-AUDITORIA
+               MOVE "Y" TO WS-HUBO-ERROR
+             END-IF.
+
+           PROCESA-LOTE.
+             OPEN OUTPUT VARS-BATCH-REPORT.
+             IF WS-BRPT-STATUS NOT = "00"
+               MOVE "ERROR" TO AUDIT-EVENTO
+               MOVE MSG-014 TO AUDIT-DETALLE
+               PERFORM GRABA-AUDITORIA
+               MOVE "Y" TO WS-HUBO-ERROR
+               MOVE 16 TO RETURN-CODE
+               CLOSE VARS-PAIRS-FILE
+             ELSE
+               MOVE "NUM-1 NUM-2 SUMA RESTA MULT DIV" TO VARS-BRPT-LINEA
+               WRITE VARS-BRPT-LINEA
+               PERFORM UNTIL WS-PARES-STATUS = "10"
+                 READ VARS-PAIRS-FILE
+                   AT END
+                     MOVE "10" TO WS-PARES-STATUS
+                   NOT AT END
+                     MOVE PAIR-NUM-1 TO NUM-1
+                     MOVE PAIR-NUM-2 TO NUM-2
+                     PERFORM CALCULA-PAR
+                     PERFORM ACUMULA-LOTE
+                     PERFORM ESCRIBE-DETALLE-LOTE
+                     PERFORM REGISTRA-LEDGER
+                 END-READ
+               END-PERFORM
+               CLOSE VARS-PAIRS-FILE
+               PERFORM ESCRIBE-TOTALES-LOTE
+               CLOSE VARS-BATCH-REPORT
+               DISPLAY "PARES PROCESADOS: " WS-FILAS-LOTE
+             END-IF.
+
+           ACUMULA-LOTE.
+             ADD 1 TO WS-FILAS-LOTE.
+             ADD SUMA TO WS-TOTAL-SUMA.
+             ADD RESTA TO WS-TOTAL-RESTA.
+             ADD MULT TO WS-TOTAL-MULT.
+             IF WS-DIV-VALIDA = "Y"
+               ADD DIV TO WS-TOTAL-DIV
+             END-IF.
+
+           ESCRIBE-DETALLE-LOTE.
+             MOVE NUM-1 TO WS-EDIT-NUM-1.
+             MOVE NUM-2 TO WS-EDIT-NUM-2.
+             MOVE SUMA TO WS-EDIT-SUMA.
+             MOVE RESTA TO WS-EDIT-RESTA.
+             MOVE MULT TO WS-EDIT-MULT.
+             MOVE SPACES TO VARS-BRPT-LINEA.
+             IF WS-DIV-VALIDA = "Y"
+               MOVE DIV TO WS-EDIT-DIV
+               STRING WS-EDIT-NUM-1 " " WS-EDIT-NUM-2 " "
+                   WS-EDIT-SUMA " " WS-EDIT-RESTA " " WS-EDIT-MULT " "
+                   WS-EDIT-DIV DELIMITED BY SIZE INTO VARS-BRPT-LINEA
+             ELSE
+               STRING WS-EDIT-NUM-1 " " WS-EDIT-NUM-2 " "
+                   WS-EDIT-SUMA " " WS-EDIT-RESTA " " WS-EDIT-MULT " "
+                   "N/A" DELIMITED BY SIZE INTO VARS-BRPT-LINEA
+             END-IF.
+             WRITE VARS-BRPT-LINEA.
+             IF WS-BRPT-STATUS NOT = "00"
+               MOVE "ERROR" TO AUDIT-EVENTO
+               MOVE MSG-014 TO AUDIT-DETALLE
+               PERFORM GRABA-AUDITORIA
+               MOVE "Y" TO WS-HUBO-ERROR
+               MOVE 16 TO RETURN-CODE
+             END-IF.
+
+           ESCRIBE-TOTALES-LOTE.
+             MOVE SPACES TO VARS-BRPT-LINEA.
+             STRING "TOTALES (" WS-FILAS-LOTE " PARES) SUMA="
+                 WS-TOTAL-SUMA " RESTA=" WS-TOTAL-RESTA
+                 " MULT=" WS-TOTAL-MULT " DIV=" WS-TOTAL-DIV
+                 DELIMITED BY SIZE INTO VARS-BRPT-LINEA.
+             WRITE VARS-BRPT-LINEA.
+             IF WS-BRPT-STATUS NOT = "00"
+               MOVE "ERROR" TO AUDIT-EVENTO
+               MOVE MSG-014 TO AUDIT-DETALLE
+               PERFORM GRABA-AUDITORIA
+               MOVE "Y" TO WS-HUBO-ERROR
+               MOVE 16 TO RETURN-CODE
+             END-IF.
+
+           PREPARA-GENERACION-LEDGER.
+             OPEN INPUT GDG-PARM-FILE.
+             IF WS-GDG-PARM-STATUS = "00"
+               READ GDG-PARM-FILE
+                 NOT AT END
+                   MOVE GDG-PARM-RETENCION TO WS-GDG-RETENCION
+               END-READ
+               CLOSE GDG-PARM-FILE
+             END-IF.
+             ACCEPT WS-GDG-FECHA FROM DATE YYYYMMDD.
+             CALL "GDGROTATE" USING WS-GDG-BASE WS-GDG-EXT
+                 WS-GDG-RETENCION WS-GDG-FECHA WS-LEDGER-GEN-NOMBRE.
+             MOVE "Y" TO WS-LEDGER-GEN-LISTA.
+
+           REGISTRA-LEDGER.
+             IF WS-LEDGER-GEN-LISTA = "N"
+               PERFORM PREPARA-GENERACION-LEDGER
+             END-IF.
+             OPEN EXTEND VARS-LEDGER-FILE.
+             IF WS-LEDGER-STATUS = "35"
+               OPEN OUTPUT VARS-LEDGER-FILE
+             END-IF.
+             ACCEPT VARS-LOG-FECHA FROM DATE YYYYMMDD.
+             ACCEPT VARS-LOG-HORA FROM TIME.
+             MOVE NUM-1 TO VARS-LOG-NUM1.
+             MOVE NUM-2 TO VARS-LOG-NUM2.
+             MOVE SUMA TO VARS-LOG-SUMA.
+             MOVE RESTA TO VARS-LOG-RESTA.
+             MOVE MULT TO VARS-LOG-MULT.
+             MOVE WS-DIV-VALIDA TO VARS-LOG-DIV-VALIDA.
+             IF WS-DIV-VALIDA = "Y"
+               MOVE DIV TO VARS-LOG-DIV
+             ELSE
+               MOVE 0 TO VARS-LOG-DIV
+             END-IF.
+             WRITE VARS-LOG-REG.
+             IF WS-LEDGER-STATUS = "00"
+               ADD 1 TO WS-LEDGER-REGISTROS
+               ADD SUMA TO WS-LEDGER-CHECKSUM
+             END-IF.
+             CLOSE VARS-LEDGER-FILE.
+
+           GRABA-CONTROL-TOTAL.
+             MOVE "VARS" TO CTL-PROGRAMA.
+             MOVE "VARSLOG" TO CTL-ARCHIVO.
+             ACCEPT CTL-FECHA FROM DATE YYYYMMDD.
+             ACCEPT CTL-HORA FROM TIME.
+             MOVE WS-LEDGER-REGISTROS TO CTL-REGISTROS.
+             MOVE WS-LEDGER-CHECKSUM TO CTL-CHECKSUM.
+             OPEN EXTEND CTL-TOTAL-FILE.
+             IF WS-CTL-STATUS = "35"
+               OPEN OUTPUT CTL-TOTAL-FILE
+             END-IF.
+             WRITE CTL-TOTAL-REG.
+             CLOSE CTL-TOTAL-FILE.
+             DISPLAY "=== CONTROL DE TOTALES: VARSLOG ===".
+             DISPLAY "REGISTROS ESCRITOS: " WS-LEDGER-REGISTROS.
+             DISPLAY "CHECKSUM (SUMA SUMA): " WS-LEDGER-CHECKSUM.
+
+           GRABA-AUDITORIA.
+             MOVE "VARS" TO AUDIT-PROGRAMA.
+             ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-HORA FROM TIME.
+             OPEN EXTEND AUDIT-LOG-FILE.
+             IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+             END-IF.
+             WRITE AUDIT-LOG-REG.
+             CLOSE AUDIT-LOG-FILE.
 
-            STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
