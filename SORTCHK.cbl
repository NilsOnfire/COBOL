@@ -0,0 +1,213 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Sorts and dedupes PERFORM-TIMES100's current sequence
+      *          generation and ROUTINE's JOBLOG.DAT, writing an
+      *          exception report (SORTEXC.DAT) for any out-of-order
+      *          or duplicate record found instead of silently
+      *          reordering data operations never gets told about.
+      *          Run as a NIGHTRUN step after ROUTINE.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SORTCHK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SEQ-GEN-FILE ASSIGN TO DYNAMIC
+               WS-SEQ-GEN-NOMBRE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT SEQ-SORT-WORK ASSIGN TO "SEQSORT.TMP".
+           SELECT SEQ-SORT-OUT-FILE ASSIGN TO "SEQSORT.OUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-OUT-STATUS.
+           SELECT OPTIONAL JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
+           SELECT JOB-SORT-WORK ASSIGN TO "JOBSORT.TMP".
+           SELECT JOB-SORT-OUT-FILE ASSIGN TO "JOBSORT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-OUT-STATUS.
+           SELECT SORT-EXC-FILE ASSIGN TO "SORTEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-GEN-FILE.
+           COPY "SEQCTRL.cpy".
+
+       SD  SEQ-SORT-WORK.
+           COPY "SEQCTRL.cpy"
+               REPLACING SEQ-CTRL-REG BY SEQ-SORT-REG
+                         SEQ-CTRL-NUMERO BY SEQ-SORT-NUMERO
+                         SEQ-CTRL-FECHA BY SEQ-SORT-FECHA.
+
+       FD  SEQ-SORT-OUT-FILE.
+           COPY "SEQCTRL.cpy"
+               REPLACING SEQ-CTRL-REG BY SEQ-SORT-OUT-REG
+                         SEQ-CTRL-NUMERO BY SEQ-SORT-OUT-NUMERO
+                         SEQ-CTRL-FECHA BY SEQ-SORT-OUT-FECHA.
+
+       FD  JOBLOG-FILE.
+           COPY "JOBLOG.cpy".
+
+       SD  JOB-SORT-WORK.
+       01  JOB-SORT-REC.
+           05  JOB-SORT-RUTINA PIC 9.
+           05  JOB-SORT-INICIO PIC 9(8).
+           05  JOB-SORT-FIN    PIC 9(8).
+           05  JOB-SORT-RC     PIC 9(4).
+
+       FD  JOB-SORT-OUT-FILE.
+       01  JOB-SORT-OUT-REC.
+           05  JOB-SORT-OUT-RUTINA PIC 9.
+           05  JOB-SORT-OUT-INICIO PIC 9(8).
+           05  JOB-SORT-OUT-FIN    PIC 9(8).
+           05  JOB-SORT-OUT-RC     PIC 9(4).
+
+       FD  SORT-EXC-FILE.
+           COPY "SORTEXC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SEQ-GEN-NOMBRE PIC X(30).
+       01  WS-GDG-FECHA PIC 9(8).
+       01  WS-SEQ-STATUS PIC XX.
+       01  WS-SEQ-OUT-STATUS PIC XX.
+       01  WS-JOBLOG-STATUS PIC XX.
+       01  WS-JOB-OUT-STATUS PIC XX.
+       01  WS-EXC-STATUS PIC XX.
+       01  WS-PREV-NUMERO PIC 999 VALUE 0.
+       01  WS-PREV-RUTINA PIC 9 VALUE 0.
+       01  WS-PRIMERA-VEZ PIC X VALUE "Y".
+       01  WS-EXCEPCIONES PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT SORT-EXC-FILE.
+           PERFORM PROCESA-SECUENCIA.
+           PERFORM PROCESA-JOBLOG.
+           CLOSE SORT-EXC-FILE.
+           DISPLAY "EXCEPCIONES ENCONTRADAS: " WS-EXCEPCIONES.
+           IF WS-EXCEPCIONES > 0
+             MOVE 16 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+           PROCESA-SECUENCIA.
+             ACCEPT WS-GDG-FECHA FROM DATE YYYYMMDD.
+             MOVE SPACES TO WS-SEQ-GEN-NOMBRE.
+             STRING "SEQCTRL.G" WS-GDG-FECHA ".DAT"
+                 DELIMITED BY SIZE INTO WS-SEQ-GEN-NOMBRE.
+             OPEN INPUT SEQ-GEN-FILE.
+             IF WS-SEQ-STATUS = "00"
+               PERFORM DETECTA-DESORDEN-SECUENCIA
+               CLOSE SEQ-GEN-FILE
+               SORT SEQ-SORT-WORK ON ASCENDING KEY SEQ-SORT-NUMERO
+                   USING SEQ-GEN-FILE
+                   GIVING SEQ-SORT-OUT-FILE
+               PERFORM DEDUPLICA-SECUENCIA
+             ELSE
+               IF WS-SEQ-STATUS = "05"
+                 CONTINUE
+               END-IF
+             END-IF.
+
+           DETECTA-DESORDEN-SECUENCIA.
+             MOVE 0 TO WS-PREV-NUMERO.
+             MOVE "Y" TO WS-PRIMERA-VEZ.
+             PERFORM UNTIL WS-SEQ-STATUS = "10"
+               READ SEQ-GEN-FILE
+                 AT END
+                   MOVE "10" TO WS-SEQ-STATUS
+                 NOT AT END
+                   IF WS-PRIMERA-VEZ = "N"
+                     AND SEQ-CTRL-NUMERO < WS-PREV-NUMERO
+                     MOVE "SEQCTRL" TO SORT-EXC-ARCHIVO
+                     MOVE "DESORDEN" TO SORT-EXC-TIPO
+                     MOVE SEQ-CTRL-NUMERO TO SORT-EXC-CLAVE
+                     WRITE SORT-EXC-REG
+                     ADD 1 TO WS-EXCEPCIONES
+                   END-IF
+                   MOVE "N" TO WS-PRIMERA-VEZ
+                   MOVE SEQ-CTRL-NUMERO TO WS-PREV-NUMERO
+               END-READ
+             END-PERFORM.
+
+           DEDUPLICA-SECUENCIA.
+             MOVE 0 TO WS-PREV-NUMERO.
+             MOVE "Y" TO WS-PRIMERA-VEZ.
+             OPEN INPUT SEQ-SORT-OUT-FILE.
+             OPEN OUTPUT SEQ-GEN-FILE.
+             PERFORM UNTIL WS-SEQ-OUT-STATUS = "10"
+               READ SEQ-SORT-OUT-FILE
+                 AT END
+                   MOVE "10" TO WS-SEQ-OUT-STATUS
+                 NOT AT END
+                   IF WS-PRIMERA-VEZ = "N"
+                     AND SEQ-SORT-OUT-NUMERO = WS-PREV-NUMERO
+                     MOVE "SEQCTRL" TO SORT-EXC-ARCHIVO
+                     MOVE "DUPLICADO" TO SORT-EXC-TIPO
+                     MOVE SEQ-SORT-OUT-NUMERO TO SORT-EXC-CLAVE
+                     WRITE SORT-EXC-REG
+                     ADD 1 TO WS-EXCEPCIONES
+                   ELSE
+                     MOVE SEQ-SORT-OUT-NUMERO TO SEQ-CTRL-NUMERO
+                     MOVE SEQ-SORT-OUT-FECHA TO SEQ-CTRL-FECHA
+                     WRITE SEQ-CTRL-REG
+                   END-IF
+                   MOVE "N" TO WS-PRIMERA-VEZ
+                   MOVE SEQ-SORT-OUT-NUMERO TO WS-PREV-NUMERO
+               END-READ
+             END-PERFORM.
+             CLOSE SEQ-SORT-OUT-FILE.
+             CLOSE SEQ-GEN-FILE.
+             CALL "CBL_DELETE_FILE" USING "SEQSORT.OUT".
+
+           PROCESA-JOBLOG.
+             OPEN INPUT JOBLOG-FILE.
+             IF WS-JOBLOG-STATUS = "00"
+               CLOSE JOBLOG-FILE
+               SORT JOB-SORT-WORK ON ASCENDING KEY JOB-SORT-RUTINA
+                   USING JOBLOG-FILE
+                   GIVING JOB-SORT-OUT-FILE
+               PERFORM DEDUPLICA-JOBLOG
+             ELSE
+               IF WS-JOBLOG-STATUS = "05"
+                 CONTINUE
+               END-IF
+             END-IF.
+
+           DEDUPLICA-JOBLOG.
+             MOVE 0 TO WS-PREV-RUTINA.
+             MOVE "Y" TO WS-PRIMERA-VEZ.
+             OPEN INPUT JOB-SORT-OUT-FILE.
+             OPEN OUTPUT JOBLOG-FILE.
+             PERFORM UNTIL WS-JOB-OUT-STATUS = "10"
+               READ JOB-SORT-OUT-FILE
+                 AT END
+                   MOVE "10" TO WS-JOB-OUT-STATUS
+                 NOT AT END
+                   IF WS-PRIMERA-VEZ = "N"
+                     AND JOB-SORT-OUT-RUTINA = WS-PREV-RUTINA
+                     MOVE "JOBLOG" TO SORT-EXC-ARCHIVO
+                     MOVE "DUPLICADO" TO SORT-EXC-TIPO
+                     MOVE JOB-SORT-OUT-RUTINA TO SORT-EXC-CLAVE
+                     WRITE SORT-EXC-REG
+                     ADD 1 TO WS-EXCEPCIONES
+                   ELSE
+                     MOVE JOB-SORT-OUT-RUTINA TO JOBLOG-RUTINA
+                     MOVE JOB-SORT-OUT-INICIO TO JOBLOG-INICIO
+                     MOVE JOB-SORT-OUT-FIN TO JOBLOG-FIN
+                     MOVE JOB-SORT-OUT-RC TO JOBLOG-RC
+                     WRITE JOBLOG-REG
+                   END-IF
+                   MOVE "N" TO WS-PRIMERA-VEZ
+                   MOVE JOB-SORT-OUT-RUTINA TO WS-PREV-RUTINA
+               END-READ
+             END-PERFORM.
+             CLOSE JOB-SORT-OUT-FILE.
+             CLOSE JOBLOG-FILE.
+             CALL "CBL_DELETE_FILE" USING "JOBSORT.OUT".
+
+       END PROGRAM SORTCHK.
