@@ -6,24 +6,255 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL SEQ-CONTROL-FILE
+               ASSIGN TO DYNAMIC WS-SEQ-GEN-NOMBRE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT OPTIONAL GDG-PARM-FILE ASSIGN TO "SEQCTRLGDGP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDG-PARM-STATUS.
+           SELECT OPTIONAL SEQ-GEN-REGISTRY ASSIGN TO "SEQCTRLGENS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GEN-REG-STATUS.
+           SELECT CTL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  SEQ-CONTROL-FILE.
+           COPY "SEQCTRL.cpy".
+
+       FD  GDG-PARM-FILE.
+           COPY "GDGPARM.cpy".
+
+       FD  CTL-TOTAL-FILE.
+           COPY "CTLTOTAL.cpy".
+
+       FD  SEQ-GEN-REGISTRY.
+       01  SEQ-GEN-REG-FECHA PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
        01  NUMERO PIC 999.
+       01  WS-SEQ-STATUS PIC XX.
+       01  WS-SEQ-ABIERTO PIC X VALUE "N".
+       01  WS-NUMEROS-EMITIDOS.
+           05  WS-NUMERO-USADO PIC X OCCURS 999 VALUE "N".
+       01  WS-TOTAL-REGISTROS PIC 9(5) VALUE 0.
+       01  WS-NUMERO-MAXIMO PIC 999 VALUE 0.
+       01  WS-IDX PIC 999.
+       01  WS-COLISIONES PIC 9(3) VALUE 0.
+       01  WS-MODO-SIMULACION PIC X VALUE "N".
+       01  WS-NUMEROS-SIMULADOS PIC 9(3) VALUE 0.
+       01  WS-SEQ-AGOTADA PIC X VALUE "N".
+       01  WS-SEQ-GEN-NOMBRE PIC X(30).
+       01  WS-GDG-PARM-STATUS PIC XX.
+       01  WS-GDG-RETENCION PIC 99 VALUE 7.
+       01  WS-GDG-FECHA PIC 9(8).
+       01  WS-GDG-BASE PIC X(8) VALUE "SEQCTRL".
+       01  WS-GDG-EXT PIC X(4) VALUE "DAT".
+       01  WS-GEN-REG-STATUS PIC XX.
+       01  WS-GEN-FECHA-ACTUAL PIC 9(8).
+       01  WS-SEQ-GEN-HOY PIC X(30).
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-SEQ-REGISTROS PIC 9(7) VALUE 0.
+       01  WS-SEQ-CHECKSUM PIC S9(14) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INICIO.
 
            INICIO.
-             PERFORM OPERACION 100 TIMES.
+             PERFORM CARGA-ULTIMO-NUMERO.
+             PERFORM DETECTA-HUECOS.
+             PERFORM SOLICITA-MODO.
+             IF WS-MODO-SIMULACION = "S"
+               PERFORM OPERACION-SIMULADA 100 TIMES
+               DISPLAY "*** MODO SIMULACION: NO SE ESCRIBIO NINGUN"
+                   " NUMERO ***"
+               DISPLAY "NUMEROS QUE SE GENERARIAN : "
+                   WS-NUMEROS-SIMULADOS
+               DISPLAY "ULTIMO NUMERO DE LA SIMULACION: " NUMERO
+             ELSE
+               PERFORM PREPARA-GENERACION-SECUENCIA
+               PERFORM ABRE-SECUENCIA-SALIDA
+               PERFORM OPERACION 100 TIMES
+               IF WS-SEQ-ABIERTO = "Y"
+                 CLOSE SEQ-CONTROL-FILE
+                 PERFORM GRABA-CONTROL-TOTAL
+               END-IF
+             END-IF.
+             IF WS-COLISIONES > 0
+               DISPLAY "*** " WS-COLISIONES
+                   " COLISION(ES) DETECTADA(S) Y EVITADA(S) ***"
+             END-IF.
+             IF WS-SEQ-AGOTADA = "Y"
+               MOVE 16 TO RETURN-CODE
+             END-IF.
              STOP RUN.
 
+           SOLICITA-MODO.
+             DISPLAY "MODO SIMULACION (NO ESCRIBE NUMEROS)? (S/N)".
+             ACCEPT WS-MODO-SIMULACION.
+
+           PREPARA-GENERACION-SECUENCIA.
+             OPEN INPUT GDG-PARM-FILE.
+             IF WS-GDG-PARM-STATUS = "00"
+               READ GDG-PARM-FILE
+                 NOT AT END
+                   MOVE GDG-PARM-RETENCION TO WS-GDG-RETENCION
+               END-READ
+               CLOSE GDG-PARM-FILE
+             END-IF.
+             ACCEPT WS-GDG-FECHA FROM DATE YYYYMMDD.
+             CALL "GDGROTATE" USING WS-GDG-BASE WS-GDG-EXT
+                 WS-GDG-RETENCION WS-GDG-FECHA WS-SEQ-GEN-NOMBRE.
+             MOVE WS-SEQ-GEN-NOMBRE TO WS-SEQ-GEN-HOY.
+
+           CARGA-ULTIMO-NUMERO.
+             MOVE 0 TO NUMERO.
+             OPEN INPUT SEQ-GEN-REGISTRY.
+             IF WS-GEN-REG-STATUS = "00"
+               PERFORM UNTIL WS-GEN-REG-STATUS = "10"
+                 READ SEQ-GEN-REGISTRY
+                   AT END
+                     MOVE "10" TO WS-GEN-REG-STATUS
+                   NOT AT END
+                     MOVE SEQ-GEN-REG-FECHA TO WS-GEN-FECHA-ACTUAL
+                     MOVE SPACES TO WS-SEQ-GEN-NOMBRE
+                     STRING "SEQCTRL.G" WS-GEN-FECHA-ACTUAL ".DAT"
+                         DELIMITED BY SIZE INTO WS-SEQ-GEN-NOMBRE
+                     PERFORM ACUMULA-GENERACION
+                 END-READ
+               END-PERFORM
+               CLOSE SEQ-GEN-REGISTRY
+             ELSE
+               IF WS-GEN-REG-STATUS = "05"
+                 CLOSE SEQ-GEN-REGISTRY
+               END-IF
+             END-IF.
+             MOVE WS-NUMERO-MAXIMO TO NUMERO.
+
+           ACUMULA-GENERACION.
+             OPEN INPUT SEQ-CONTROL-FILE.
+             IF WS-SEQ-STATUS = "00"
+               PERFORM UNTIL WS-SEQ-STATUS = "10"
+                 READ SEQ-CONTROL-FILE
+                   AT END
+                     MOVE "10" TO WS-SEQ-STATUS
+                   NOT AT END
+                     IF WS-NUMERO-USADO(SEQ-CTRL-NUMERO) = "Y"
+                       DISPLAY "*** AVISO: " SEQ-CTRL-NUMERO
+                           " YA ESTABA REGISTRADO (DUPLICADO) ***"
+                     END-IF
+                     MOVE "Y" TO WS-NUMERO-USADO(SEQ-CTRL-NUMERO)
+                     ADD 1 TO WS-TOTAL-REGISTROS
+                     IF SEQ-CTRL-NUMERO > WS-NUMERO-MAXIMO
+                       MOVE SEQ-CTRL-NUMERO TO WS-NUMERO-MAXIMO
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE SEQ-CONTROL-FILE
+             ELSE
+               IF WS-SEQ-STATUS = "05"
+                 CLOSE SEQ-CONTROL-FILE
+               END-IF
+             END-IF.
+
+           DETECTA-HUECOS.
+             IF WS-TOTAL-REGISTROS < WS-NUMERO-MAXIMO
+               DISPLAY "*** AVISO: HUECOS EN LA SECUENCIA EXISTENTE ***"
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUMERO-MAXIMO
+                 IF WS-NUMERO-USADO(WS-IDX) = "N"
+                   DISPLAY "  FALTA EL NUMERO: " WS-IDX
+                 END-IF
+               END-PERFORM
+             END-IF.
+
+           ABRE-SECUENCIA-SALIDA.
+             MOVE WS-SEQ-GEN-HOY TO WS-SEQ-GEN-NOMBRE.
+             OPEN EXTEND SEQ-CONTROL-FILE.
+             IF WS-SEQ-STATUS = "35"
+               OPEN OUTPUT SEQ-CONTROL-FILE
+             END-IF.
+             MOVE "Y" TO WS-SEQ-ABIERTO.
 
            OPERACION.
-      *       ADD 1 TO NUMERO.
-             COMPUTE NUMERO = NUMERO + 1.
-             DISPLAY NUMERO.
+             IF WS-SEQ-AGOTADA = "N"
+               IF NUMERO >= 999
+                 MOVE "Y" TO WS-SEQ-AGOTADA
+                 DISPLAY "*** ERROR: SECUENCIA AGOTADA (999). NO SE"
+                     " PUEDEN EMITIR MAS NUMEROS. ***"
+               ELSE
+                 ADD 1 TO NUMERO
+                 PERFORM UNTIL WS-NUMERO-USADO(NUMERO) NOT = "Y"
+                   DISPLAY "*** COLISION: EL NUMERO " NUMERO
+                       " YA ESTA EMITIDO. SE OMITE. ***"
+                   ADD 1 TO WS-COLISIONES
+                   IF NUMERO >= 999
+                     MOVE "Y" TO WS-SEQ-AGOTADA
+                     DISPLAY "*** ERROR: SECUENCIA AGOTADA (999). NO"
+                         " SE PUEDEN EMITIR MAS NUMEROS. ***"
+                     EXIT PERFORM
+                   END-IF
+                   ADD 1 TO NUMERO
+                 END-PERFORM
+                 IF WS-SEQ-AGOTADA = "N"
+                   DISPLAY NUMERO
+                   MOVE "Y" TO WS-NUMERO-USADO(NUMERO)
+                   MOVE NUMERO TO SEQ-CTRL-NUMERO
+                   MOVE WS-GDG-FECHA TO SEQ-CTRL-FECHA
+                   WRITE SEQ-CTRL-REG
+                   IF WS-SEQ-STATUS = "00"
+                     ADD 1 TO WS-SEQ-REGISTROS
+                     ADD NUMERO TO WS-SEQ-CHECKSUM
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF.
+
+           GRABA-CONTROL-TOTAL.
+             MOVE "PERFTIMES100" TO CTL-PROGRAMA.
+             MOVE "SEQCTRL" TO CTL-ARCHIVO.
+             ACCEPT CTL-FECHA FROM DATE YYYYMMDD.
+             ACCEPT CTL-HORA FROM TIME.
+             MOVE WS-SEQ-REGISTROS TO CTL-REGISTROS.
+             MOVE WS-SEQ-CHECKSUM TO CTL-CHECKSUM.
+             OPEN EXTEND CTL-TOTAL-FILE.
+             IF WS-CTL-STATUS = "35"
+               OPEN OUTPUT CTL-TOTAL-FILE
+             END-IF.
+             WRITE CTL-TOTAL-REG.
+             CLOSE CTL-TOTAL-FILE.
+             DISPLAY "=== CONTROL DE TOTALES: SEQCTRL ===".
+             DISPLAY "REGISTROS ESCRITOS: " WS-SEQ-REGISTROS.
+             DISPLAY "CHECKSUM (SUMA NUMERO): " WS-SEQ-CHECKSUM.
+
+           OPERACION-SIMULADA.
+             IF WS-SEQ-AGOTADA = "N"
+               IF NUMERO >= 999
+                 MOVE "Y" TO WS-SEQ-AGOTADA
+                 DISPLAY "*** ERROR: SECUENCIA AGOTADA (999). NO SE"
+                     " PUEDEN SIMULAR MAS NUMEROS. ***"
+               ELSE
+                 ADD 1 TO NUMERO
+                 PERFORM UNTIL WS-NUMERO-USADO(NUMERO) NOT = "Y"
+                   ADD 1 TO WS-COLISIONES
+                   IF NUMERO >= 999
+                     MOVE "Y" TO WS-SEQ-AGOTADA
+                     EXIT PERFORM
+                   END-IF
+                   ADD 1 TO NUMERO
+                 END-PERFORM
+                 IF WS-SEQ-AGOTADA = "N"
+                   MOVE "Y" TO WS-NUMERO-USADO(NUMERO)
+                   ADD 1 TO WS-NUMEROS-SIMULADOS
+                 END-IF
+               END-IF
+             END-IF.
 
        END PROGRAM YOUR-PROGRAM-NAME.
