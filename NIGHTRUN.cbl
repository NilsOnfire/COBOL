@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch driver chaining PROVE-BATCH, CALCULATOR,
+      *          VARS, PERFORM-THRU, HR-EXPORT, ROUTINE, SORTCHK and
+      *          BILLING-EXPORT as JCL-style steps: each step's
+      *          RETURN-CODE is checked before the next one runs, so a
+      *          bad step stops the chain instead of operations having
+      *          to babysit eight separate runs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTRUN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-COMANDO PIC X(40).
+       01  WS-NOMBRE-PASO PIC X(20).
+       01  WS-DETENIDO PIC X VALUE "N".
+       01  WS-RC PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           IF WS-DETENIDO = "N"
+             MOVE "PROVE-BATCH" TO WS-NOMBRE-PASO
+             MOVE "./PROVE-BATCH" TO WS-COMANDO
+             PERFORM EJECUTA-PASO
+           END-IF.
+           IF WS-DETENIDO = "N"
+             MOVE "CALCULATOR" TO WS-NOMBRE-PASO
+             MOVE "./CALCULATOR" TO WS-COMANDO
+             PERFORM EJECUTA-PASO
+           END-IF.
+           IF WS-DETENIDO = "N"
+             MOVE "VARS" TO WS-NOMBRE-PASO
+             MOVE "./VARS" TO WS-COMANDO
+             PERFORM EJECUTA-PASO
+           END-IF.
+           IF WS-DETENIDO = "N"
+             MOVE "PERFORM-THRU" TO WS-NOMBRE-PASO
+             MOVE "./PERFORM-THRU" TO WS-COMANDO
+             PERFORM EJECUTA-PASO
+           END-IF.
+           IF WS-DETENIDO = "N"
+             MOVE "HR-EXPORT" TO WS-NOMBRE-PASO
+             MOVE "./HR-EXPORT" TO WS-COMANDO
+             PERFORM EJECUTA-PASO
+           END-IF.
+           IF WS-DETENIDO = "N"
+             MOVE "ROUTINE" TO WS-NOMBRE-PASO
+             MOVE "./ROUTINES" TO WS-COMANDO
+             PERFORM EJECUTA-PASO
+           END-IF.
+           IF WS-DETENIDO = "N"
+             MOVE "SORTCHK" TO WS-NOMBRE-PASO
+             MOVE "./SORTCHK" TO WS-COMANDO
+             PERFORM EJECUTA-PASO
+           END-IF.
+           IF WS-DETENIDO = "N"
+             MOVE "BILLING-EXPORT" TO WS-NOMBRE-PASO
+             MOVE "./BILLING-EXPORT" TO WS-COMANDO
+             PERFORM EJECUTA-PASO
+           END-IF.
+
+           IF WS-DETENIDO = "Y"
+             DISPLAY "*** CADENA NOCTURNA DETENIDA ***"
+             MOVE 99 TO RETURN-CODE
+           ELSE
+             DISPLAY "CADENA NOCTURNA COMPLETADA CORRECTAMENTE."
+             MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+           EJECUTA-PASO.
+             DISPLAY "PASO: " WS-NOMBRE-PASO.
+             CALL "SYSTEM" USING WS-COMANDO.
+             COMPUTE WS-RC = RETURN-CODE / 256.
+             IF WS-RC NOT = 0
+               DISPLAY "*** PASO " WS-NOMBRE-PASO
+                   " TERMINO CON RETURN-CODE " WS-RC
+                   ". SE DETIENE LA CADENA. ***"
+               MOVE "Y" TO WS-DETENIDO
+             END-IF.
+
+       END PROGRAM NIGHTRUN.
