@@ -6,29 +6,133 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROUTINE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    ROUTCTL.DAT also doubles as the "run a subset" parameter:
+      *    list only the routine ID(s) to re-run (e.g. just the one
+      *    that failed per JOBLOG-RC) instead of the full chain.
+           SELECT OPTIONAL ROUT-CONTROL-FILE ASSIGN TO "ROUTCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROUT-CTL-STATUS.
+           SELECT JOBLOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ROUT-CONTROL-FILE.
+           COPY "ROUTCTL.cpy".
+
+       FD  JOBLOG-FILE.
+           COPY "JOBLOG.cpy".
+
        WORKING-STORAGE SECTION.
 
+       01  WS-ROUT-CTL-STATUS PIC XX.
+       01  WS-JOBLOG-STATUS PIC XX.
+       01  WS-RUTINAS-A-EJECUTAR.
+           05  WS-RUTINA-ID PIC 9 OCCURS 20.
+       01  WS-TOTAL-RUTINAS PIC 99 VALUE 0.
+       01  WS-IDX PIC 99.
+       01  WS-RUTINA-RC PIC 9(4) VALUE 0.
+       01  WS-HORA-INICIO-RUT PIC 9(8).
+       01  WS-HORA-FIN-RUT PIC 9(8).
+       01  WS-CADENA-DETENIDA PIC X VALUE "N".
 
        PROCEDURE DIVISION.
            MAIN-PROCEDURE.
 
+           PERFORM CARGA-CONTROL-RUTINAS.
+           OPEN OUTPUT JOBLOG-FILE.
+           PERFORM EJECUTA-RUTINAS.
+           CLOSE JOBLOG-FILE.
+           DISPLAY "END OF THE PROGRAM".
+           STOP RUN.
+
+           CARGA-CONTROL-RUTINAS.
+           OPEN INPUT ROUT-CONTROL-FILE.
+           IF WS-ROUT-CTL-STATUS = "00"
+             PERFORM UNTIL WS-ROUT-CTL-STATUS = "10"
+               READ ROUT-CONTROL-FILE
+                 AT END
+                   MOVE "10" TO WS-ROUT-CTL-STATUS
+                 NOT AT END
+                   IF WS-TOTAL-RUTINAS < 20
+                     ADD 1 TO WS-TOTAL-RUTINAS
+                     MOVE ROUT-CTL-ID TO WS-RUTINA-ID(WS-TOTAL-RUTINAS)
+                   ELSE
+                     DISPLAY "*** AVISO: ROUTCTL.DAT TIENE MAS DE 20"
+                         " RUTINAS. SE IGNORA EL RESTO. ***"
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE ROUT-CONTROL-FILE
+           ELSE
+             IF WS-ROUT-CTL-STATUS = "05"
+               CLOSE ROUT-CONTROL-FILE
+               PERFORM CARGA-CONTROL-POR-DEFECTO
+             END-IF
+           END-IF.
+
+           CARGA-CONTROL-POR-DEFECTO.
+           MOVE 4 TO WS-TOTAL-RUTINAS.
+           MOVE 1 TO WS-RUTINA-ID(1).
+           MOVE 3 TO WS-RUTINA-ID(2).
+           MOVE 2 TO WS-RUTINA-ID(3).
+           MOVE 4 TO WS-RUTINA-ID(4).
+
+           EJECUTA-RUTINAS.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-TOTAL-RUTINAS
+                   OR WS-CADENA-DETENIDA = "Y"
+             MOVE 0 TO WS-RUTINA-RC
+             ACCEPT WS-HORA-INICIO-RUT FROM TIME
+             EVALUATE WS-RUTINA-ID(WS-IDX)
+               WHEN 1
+                 PERFORM RUTINA-1
+               WHEN 2
+                 PERFORM RUTINA-2
+               WHEN 3
+                 PERFORM RUTINA-3
+               WHEN 4
+                 PERFORM RUTINA-4
+               WHEN OTHER
+                 DISPLAY "*** ID DE RUTINA DESCONOCIDO: "
+                     WS-RUTINA-ID(WS-IDX) " ***"
+                 MOVE 16 TO WS-RUTINA-RC
+             END-EVALUATE
+             ACCEPT WS-HORA-FIN-RUT FROM TIME
+             PERFORM REGISTRA-JOBLOG
+             IF WS-RUTINA-RC NOT = 0
+               DISPLAY "*** RUTINA " WS-RUTINA-ID(WS-IDX)
+                   " TERMINO CON RC=" WS-RUTINA-RC
+                   ". SE DETIENE LA CADENA. ***"
+               MOVE "Y" TO WS-CADENA-DETENIDA
+               MOVE WS-RUTINA-RC TO RETURN-CODE
+             END-IF
+           END-PERFORM.
+
+           REGISTRA-JOBLOG.
+           MOVE WS-RUTINA-ID(WS-IDX) TO JOBLOG-RUTINA.
+           MOVE WS-HORA-INICIO-RUT TO JOBLOG-INICIO.
+           MOVE WS-HORA-FIN-RUT TO JOBLOG-FIN.
+           MOVE WS-RUTINA-RC TO JOBLOG-RC.
+           WRITE JOBLOG-REG.
+
            RUTINA-1.
-           DISPLAY "THIS IS THE 1 ROUTINE"
-           PERFORM RUTINA-3.
+           DISPLAY "THIS IS THE 1 ROUTINE".
+           MOVE 0 TO WS-RUTINA-RC.
 
            RUTINA-2.
-           DISPLAY "THIS IS THE 2 ROUTINE"
-           PERFORM RUTINA-4.
+           DISPLAY "THIS IS THE 2 ROUTINE".
+           MOVE 0 TO WS-RUTINA-RC.
 
            RUTINA-3.
-           DISPLAY "THIS IS THE 3 ROUTINE"
-           PERFORM RUTINA-2.
+           DISPLAY "THIS IS THE 3 ROUTINE".
+           MOVE 0 TO WS-RUTINA-RC.
 
            RUTINA-4.
-           DISPLAY "THIS IS THE 4 ROUTINE"
-           DISPLAY "END OF THE PROGRAM"
+           DISPLAY "THIS IS THE 4 ROUTINE".
+           MOVE 0 TO WS-RUTINA-RC.
 
-             STOP RUN.
        END PROGRAM ROUTINE.
