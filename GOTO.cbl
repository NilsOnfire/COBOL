@@ -6,38 +6,212 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DECISION-LOG ASSIGN TO "GOTOLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT OPER-CRED-FILE ASSIGN TO "OPERPIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CRED-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT OPTIONAL GOTO-PARM-FILE ASSIGN TO "GOTOPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GOTO-PARM-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  DECISION-LOG.
+       01  LOG-REG PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITLOG.cpy".
+
+       FD  GOTO-PARM-FILE.
+           COPY "GOTOPARM.cpy".
+
+       FD  OPER-CRED-FILE.
+       01  OPER-CRED-REG.
+           05  CRED-ID  PIC X(10).
+           05  CRED-PIN PIC X(4).
+
        WORKING-STORAGE SECTION.
 
-       01  RESPUESTA PIC X.
+       01  RESPUESTA PIC X VALUE SPACE.
+       01  WS-INTENTOS PIC 99 VALUE 0.
+       01  WS-MAX-INTENTOS PIC 99 VALUE 5.
+       01  WS-OPERADOR-ID PIC X(10).
+       01  WS-EJECUTO PIC X VALUE "N".
+       01  WS-LOG-EXISTE PIC X VALUE "N".
+       01  WS-LOG-STATUS PIC XX.
+       01  WS-TIMESTAMP PIC X(21).
+       01  WS-FECHA-HORA.
+           05  WS-FH-FECHA PIC 9(8).
+           05  WS-FH-HORA PIC 9(8).
+           05  FILLER PIC X(5).
+       01  WS-PIN PIC X(4).
+       01  WS-AUTENTICADO PIC X VALUE "N".
+       01  WS-CRED-STATUS PIC XX.
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-GOTO-PARM-STATUS PIC XX.
+       01  WS-MODO-LOTE PIC X VALUE "N".
+       COPY "MSGCODE.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           MOVE "START" TO AUDIT-EVENTO.
+           MOVE SPACES TO AUDIT-DETALLE.
+           PERFORM GRABA-AUDITORIA.
+
+           PERFORM CARGA-PARAMETROS.
+           PERFORM SOLICITA-OPERADOR.
+           PERFORM AUTENTICA-OPERADOR.
+
            PREGUNTA.
 
              PERFORM CONTINUACION.
 
              IF RESPUESTA = "N" OR RESPUESTA = "n"
+               MOVE "N" TO WS-EJECUTO
+               PERFORM GRABA-DECISION
                GO TO FINALIZA-PROGRAMA.
 
              IF RESPUESTA = "S" OR RESPUESTA ="s"
+               MOVE "S" TO WS-EJECUTO
+               PERFORM GRABA-DECISION
                PERFORM PROGRAMA
 
              ELSE
-               DISPLAY "POR FAVOR, DIGITE UNA 'N' O UNA 'S'".
-PRE
+               ADD 1 TO WS-INTENTOS
+               DISPLAY MSG-011
+               IF WS-MODO-LOTE = "Y"
+                 DISPLAY MSG-004
+                 MOVE "X" TO WS-EJECUTO
+                 PERFORM GRABA-DECISION
+                 GO TO FINALIZA-PROGRAMA
+               END-IF
+               IF WS-INTENTOS >= WS-MAX-INTENTOS
+                 DISPLAY MSG-012
+                 MOVE "X" TO WS-EJECUTO
+                 PERFORM GRABA-DECISION
+                 GO TO FINALIZA-PROGRAMA
+               ELSE
+                 GO TO PREGUNTA
+               END-IF.
+
            FINALIZA-PROGRAMA.
+             IF WS-LOG-EXISTE = "Y"
+               CLOSE DECISION-LOG
+             END-IF.
+             IF WS-EJECUTO = "A" OR WS-EJECUTO = "X"
+               MOVE "ERROR" TO AUDIT-EVENTO
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               MOVE "END" TO AUDIT-EVENTO
+             END-IF.
+             MOVE WS-EJECUTO TO AUDIT-DETALLE.
+             PERFORM GRABA-AUDITORIA.
              STOP RUN.
 
 
+           CARGA-PARAMETROS.
+             OPEN INPUT GOTO-PARM-FILE.
+             IF WS-GOTO-PARM-STATUS = "00"
+               READ GOTO-PARM-FILE
+                 NOT AT END
+                   MOVE "Y" TO WS-MODO-LOTE
+                   MOVE GOTO-PARM-OPERADOR TO WS-OPERADOR-ID
+                   MOVE GOTO-PARM-PIN TO WS-PIN
+                   MOVE GOTO-PARM-RESPUESTA TO RESPUESTA
+                   IF GOTO-PARM-MAX-INTENTOS IS NUMERIC
+                       AND GOTO-PARM-MAX-INTENTOS > 0
+                     MOVE GOTO-PARM-MAX-INTENTOS TO WS-MAX-INTENTOS
+                   END-IF
+               END-READ
+               CLOSE GOTO-PARM-FILE
+             END-IF.
+
+           SOLICITA-OPERADOR.
+             IF WS-MODO-LOTE = "N"
+               DISPLAY "INTRODUZCA SU ID DE OPERADOR: "
+               ACCEPT WS-OPERADOR-ID
+             END-IF.
+
+           AUTENTICA-OPERADOR.
+             IF WS-MODO-LOTE = "N"
+               DISPLAY "INTRODUZCA SU PIN: "
+               ACCEPT WS-PIN
+             END-IF.
+             MOVE "N" TO WS-AUTENTICADO.
+             OPEN INPUT OPER-CRED-FILE.
+             IF WS-CRED-STATUS = "00"
+               PERFORM UNTIL WS-CRED-STATUS = "10"
+                   OR WS-AUTENTICADO = "Y"
+                 READ OPER-CRED-FILE
+                   NOT AT END
+                     IF CRED-ID = WS-OPERADOR-ID AND CRED-PIN = WS-PIN
+                       MOVE "Y" TO WS-AUTENTICADO
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE OPER-CRED-FILE
+             END-IF.
+             IF WS-AUTENTICADO = "N"
+               DISPLAY MSG-006
+               MOVE "A" TO WS-EJECUTO
+               PERFORM GRABA-DECISION
+               GO TO FINALIZA-PROGRAMA
+             END-IF.
+
            CONTINUACION.
-             DISPLAY "EJECUTAR EL PROGRAMA (S/N)?".
-             ACCEPT RESPUESTA.
+             IF WS-MODO-LOTE = "N"
+               DISPLAY "EJECUTAR EL PROGRAMA (S/N)?"
+               ACCEPT RESPUESTA
+             END-IF.
+
+           GRABA-DECISION.
+             ACCEPT WS-FH-FECHA FROM DATE YYYYMMDD.
+             ACCEPT WS-FH-HORA FROM TIME.
+             MOVE SPACES TO WS-TIMESTAMP.
+             STRING WS-FH-FECHA " " WS-FH-HORA
+                 DELIMITED BY SIZE INTO WS-TIMESTAMP.
+             INITIALIZE LOG-REG.
+             STRING WS-OPERADOR-ID  " " WS-TIMESTAMP " RESPUESTA="
+                 RESPUESTA " EJECUTO=" WS-EJECUTO
+                 DELIMITED BY SIZE INTO LOG-REG.
+             IF WS-LOG-EXISTE = "N"
+               OPEN EXTEND DECISION-LOG
+               IF WS-LOG-STATUS = "35"
+                 OPEN OUTPUT DECISION-LOG
+               END-IF
+               MOVE "Y" TO WS-LOG-EXISTE
+             END-IF.
+             WRITE LOG-REG.
 
            PROGRAMA.
              DISPLAY "EL PROGRAMA SE HA EJECUTADO."
 
 
-            STOP RUN.
+             IF WS-LOG-EXISTE = "Y"
+               CLOSE DECISION-LOG
+             END-IF.
+             MOVE "END" TO AUDIT-EVENTO.
+             MOVE "PROGRAMA EJECUTADO" TO AUDIT-DETALLE.
+             PERFORM GRABA-AUDITORIA.
+             STOP RUN.
+
+           GRABA-AUDITORIA.
+             MOVE "GOTO" TO AUDIT-PROGRAMA.
+             ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-HORA FROM TIME.
+             OPEN EXTEND AUDIT-LOG-FILE.
+             IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+             END-IF.
+             WRITE AUDIT-LOG-REG.
+             CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM YOUR-PROGRAM-NAME.
