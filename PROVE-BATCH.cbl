@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Pre-batch validation ("proving") pass for the nightly
+      *          chain's parameter-fed programs. Re-applies CALCULATOR's,
+      *          VARS's and PERFORM-THRU's own validation rules against
+      *          NUMEROS.DAT, VARSPAIR.DAT and THRUPARM.DAT and reports
+      *          every record that would fail -- via PROVEEXC.DAT --
+      *          before the real batch window starts, instead of a bad
+      *          record surfacing mid-run. Read-only: never opens any
+      *          of the three owning programs' real output files.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROVE-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL NUMEROS-LOTE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUM-STATUS.
+           SELECT OPTIONAL VARS-PAIRS-FILE ASSIGN TO "VARSPAIR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARES-STATUS.
+           SELECT OPTIONAL THRU-PARM-FILE ASSIGN TO "THRUPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRU-PARM-STATUS.
+           SELECT PROVE-EXC-FILE ASSIGN TO "PROVEEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUMEROS-LOTE.
+       01  NUM-LOTE-LINEA PIC X(2).
+
+       FD  VARS-PAIRS-FILE.
+           COPY "VARSPAIR.cpy".
+
+       FD  THRU-PARM-FILE.
+           COPY "THRUPARM.cpy".
+
+       FD  PROVE-EXC-FILE.
+           COPY "PROVEEXC.cpy".
+
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-NUM-STATUS PIC XX.
+       01  WS-PARES-STATUS PIC XX.
+       01  WS-THRU-PARM-STATUS PIC XX.
+       01  WS-EXC-STATUS PIC XX.
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-LINEA PIC 9(6) VALUE 0.
+       01  WS-EXCEPCIONES PIC 9(6) VALUE 0.
+       COPY "MSGCODE.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE "START" TO AUDIT-EVENTO.
+           MOVE SPACES TO AUDIT-DETALLE.
+           PERFORM GRABA-AUDITORIA.
+
+           OPEN OUTPUT PROVE-EXC-FILE.
+
+           PERFORM PRUEBA-NUMEROS.
+           PERFORM PRUEBA-VARSPAIR.
+           PERFORM PRUEBA-THRUPARM.
+
+           CLOSE PROVE-EXC-FILE.
+
+           DISPLAY "EXCEPCIONES ENCONTRADAS: " WS-EXCEPCIONES.
+
+           IF WS-EXCEPCIONES > 0
+             MOVE "ERROR" TO AUDIT-EVENTO
+             MOVE MSG-013 TO AUDIT-DETALLE
+             PERFORM GRABA-AUDITORIA
+             MOVE 16 TO RETURN-CODE
+           ELSE
+             MOVE "END" TO AUDIT-EVENTO
+             MOVE SPACES TO AUDIT-DETALLE
+             PERFORM GRABA-AUDITORIA
+           END-IF.
+
+           STOP RUN.
+
+           PRUEBA-NUMEROS.
+             MOVE 0 TO WS-LINEA.
+             OPEN INPUT NUMEROS-LOTE.
+             IF WS-NUM-STATUS = "00"
+               PERFORM UNTIL WS-NUM-STATUS = "10"
+                 READ NUMEROS-LOTE
+                   AT END
+                     MOVE "10" TO WS-NUM-STATUS
+                   NOT AT END
+                     ADD 1 TO WS-LINEA
+                     IF FUNCTION TEST-NUMVAL(NUM-LOTE-LINEA) NOT = 0
+                         OR FUNCTION NUMVAL(NUM-LOTE-LINEA) = 0
+                       MOVE "NUMEROS" TO PROVE-EXC-ARCHIVO
+                       MOVE "NUMERO" TO PROVE-EXC-TIPO
+                       MOVE WS-LINEA TO PROVE-EXC-CLAVE
+                       WRITE PROVE-EXC-REG
+                       ADD 1 TO WS-EXCEPCIONES
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE NUMEROS-LOTE
+             END-IF.
+
+           PRUEBA-VARSPAIR.
+             MOVE 0 TO WS-LINEA.
+             OPEN INPUT VARS-PAIRS-FILE.
+             IF WS-PARES-STATUS = "00"
+               PERFORM UNTIL WS-PARES-STATUS = "10"
+                 READ VARS-PAIRS-FILE
+                   AT END
+                     MOVE "10" TO WS-PARES-STATUS
+                   NOT AT END
+                     ADD 1 TO WS-LINEA
+                     IF PAIR-NUM-2 = 0
+                       MOVE "VARSPAIR" TO PROVE-EXC-ARCHIVO
+                       MOVE "DIVCERO" TO PROVE-EXC-TIPO
+                       MOVE WS-LINEA TO PROVE-EXC-CLAVE
+                       WRITE PROVE-EXC-REG
+                       ADD 1 TO WS-EXCEPCIONES
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE VARS-PAIRS-FILE
+             END-IF.
+
+           PRUEBA-THRUPARM.
+             MOVE 0 TO WS-LINEA.
+             OPEN INPUT THRU-PARM-FILE.
+             IF WS-THRU-PARM-STATUS = "00"
+               READ THRU-PARM-FILE
+                 NOT AT END
+                   ADD 1 TO WS-LINEA
+                   IF FUNCTION TRIM(THRU-PARM-NOMBRE) = SPACES
+                     MOVE "THRUPARM" TO PROVE-EXC-ARCHIVO
+                     MOVE "NOMBRE" TO PROVE-EXC-TIPO
+                     MOVE WS-LINEA TO PROVE-EXC-CLAVE
+                     WRITE PROVE-EXC-REG
+                     ADD 1 TO WS-EXCEPCIONES
+                   END-IF
+                   IF FUNCTION TRIM(THRU-PARM-APELLIDOS) = SPACES
+                     MOVE "THRUPARM" TO PROVE-EXC-ARCHIVO
+                     MOVE "APELLIDO" TO PROVE-EXC-TIPO
+                     MOVE WS-LINEA TO PROVE-EXC-CLAVE
+                     WRITE PROVE-EXC-REG
+                     ADD 1 TO WS-EXCEPCIONES
+                   END-IF
+                   IF THRU-PARM-EDAD = 0 OR THRU-PARM-EDAD > 99
+                     MOVE "THRUPARM" TO PROVE-EXC-ARCHIVO
+                     MOVE "EDAD" TO PROVE-EXC-TIPO
+                     MOVE WS-LINEA TO PROVE-EXC-CLAVE
+                     WRITE PROVE-EXC-REG
+                     ADD 1 TO WS-EXCEPCIONES
+                   END-IF
+               END-READ
+               CLOSE THRU-PARM-FILE
+             END-IF.
+
+           GRABA-AUDITORIA.
+             MOVE "PROVE-BATCH" TO AUDIT-PROGRAMA.
+             ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-HORA FROM TIME.
+             OPEN EXTEND AUDIT-LOG-FILE.
+             IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+             END-IF.
+             WRITE AUDIT-LOG-REG.
+             CLOSE AUDIT-LOG-FILE.
+
+       END PROGRAM PROVE-BATCH.
