@@ -6,37 +6,230 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT OPTIONAL CUST-SEQ-FILE ASSIGN TO "CUSTSEQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT OPTIONAL THRU-PARM-FILE ASSIGN TO "THRUPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRU-PARM-STATUS.
+           SELECT CTL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "CUSTMAST.cpy".
+
+       FD  CTL-TOTAL-FILE.
+           COPY "CTLTOTAL.cpy".
+
+       FD  CUST-SEQ-FILE.
+       01  SEQ-REG PIC 9(6).
+
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITLOG.cpy".
+
+       FD  THRU-PARM-FILE.
+           COPY "THRUPARM.cpy".
+
        WORKING-STORAGE SECTION.
        01  NOMBRE PIC X(15).
        01  APELLIDOS PIC X(20).
        01  EDAD PIC 99.
+       01  WS-CUST-STATUS PIC XX.
+       01  WS-SEQ-STATUS PIC XX.
+       01  WS-ULTIMO-ID PIC 9(6) VALUE 0.
+       01  WS-EDAD-ENTRADA PIC X(3).
+       01  WS-NOMBRE-VALIDO PIC X VALUE "N".
+       01  WS-APELLIDOS-VALIDO PIC X VALUE "N".
+       01  WS-EDAD-VALIDA PIC X VALUE "N".
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-THRU-PARM-STATUS PIC XX.
+       01  WS-MODO-LOTE PIC X VALUE "N".
+       01  WS-DATOS-VALIDOS PIC X VALUE "Y".
+       01  WS-GDG-FECHA PIC 9(8).
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-CUST-REGISTROS PIC 9(7) VALUE 0.
+       01  WS-CUST-CHECKSUM PIC S9(14) VALUE 0.
+       COPY "MSGCODE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            SOLICITAR-DATOS.
+             MOVE "START" TO AUDIT-EVENTO.
+             MOVE SPACES TO AUDIT-DETALLE.
+             PERFORM GRABA-AUDITORIA.
+
+             PERFORM CARGA-PARAMETROS.
              PERFORM SOLICITAR-NOMBRE THRU SOLICITAR-APELLIDOS
              PERFORM SOLICITAR-EDAD.
-             DISPLAY
-             "NOMBRE: " NOMBRE
-             "\nAPELLIDOS: " APELLIDOS
-             "EDAD: " EDAD.
+             IF WS-DATOS-VALIDOS = "Y"
+               DISPLAY
+               "NOMBRE: " NOMBRE
+               "\nAPELLIDOS: " APELLIDOS
+               "EDAD: " EDAD
+               PERFORM GENERA-ID-CLIENTE
+               PERFORM GRABA-CLIENTE
+             ELSE
+               MOVE "ERROR" TO AUDIT-EVENTO
+               MOVE MSG-005 TO AUDIT-DETALLE
+               PERFORM GRABA-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+             END-IF.
 
+             PERFORM GRABA-CONTROL-TOTAL.
+
+             MOVE "END" TO AUDIT-EVENTO.
+             MOVE SPACES TO AUDIT-DETALLE.
+             PERFORM GRABA-AUDITORIA.
 
              STOP RUN.
 
+           CARGA-PARAMETROS.
+             OPEN INPUT THRU-PARM-FILE.
+             IF WS-THRU-PARM-STATUS = "00"
+               READ THRU-PARM-FILE
+                 NOT AT END
+                   MOVE "Y" TO WS-MODO-LOTE
+                   MOVE THRU-PARM-NOMBRE TO NOMBRE
+                   MOVE THRU-PARM-APELLIDOS TO APELLIDOS
+                   MOVE THRU-PARM-EDAD TO EDAD
+               END-READ
+               CLOSE THRU-PARM-FILE
+             END-IF.
+
+           GENERA-ID-CLIENTE.
+             OPEN INPUT CUST-SEQ-FILE.
+             IF WS-SEQ-STATUS = "00"
+               READ CUST-SEQ-FILE
+                 NOT AT END
+                   MOVE SEQ-REG TO WS-ULTIMO-ID
+               END-READ
+             END-IF.
+             IF WS-SEQ-STATUS = "00" OR WS-SEQ-STATUS = "05"
+               CLOSE CUST-SEQ-FILE
+             END-IF.
+             ADD 1 TO WS-ULTIMO-ID.
+             MOVE WS-ULTIMO-ID TO CUST-ID.
+             OPEN OUTPUT CUST-SEQ-FILE.
+             MOVE WS-ULTIMO-ID TO SEQ-REG.
+             WRITE SEQ-REG.
+             CLOSE CUST-SEQ-FILE.
+
+           GRABA-CLIENTE.
+             MOVE NOMBRE TO CUST-NOMBRE.
+             MOVE APELLIDOS TO CUST-APELLIDOS.
+             MOVE EDAD TO CUST-EDAD.
+             ACCEPT WS-GDG-FECHA FROM DATE YYYYMMDD.
+             MOVE WS-GDG-FECHA TO CUST-FECHA.
+             OPEN I-O CUSTOMER-MASTER.
+             IF WS-CUST-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER
+             END-IF.
+             WRITE CUST-MASTER-REC.
+             IF WS-CUST-STATUS NOT = "00"
+               MOVE "ERROR" TO AUDIT-EVENTO
+               MOVE MSG-003 TO AUDIT-DETALLE
+               PERFORM GRABA-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               ADD 1 TO WS-CUST-REGISTROS
+               ADD CUST-ID TO WS-CUST-CHECKSUM
+               DISPLAY "CLIENTE No. " CUST-ID " GUARDADO."
+             END-IF.
+             CLOSE CUSTOMER-MASTER.
 
            SOLICITAR-NOMBRE.
-             DISPLAY "ESCRIBA SU NOMBRE: ".
-             ACCEPT NOMBRE.
+             IF WS-MODO-LOTE = "Y"
+               IF FUNCTION TRIM(NOMBRE) = SPACES
+                 MOVE "N" TO WS-DATOS-VALIDOS
+               END-IF
+             ELSE
+               PERFORM UNTIL WS-NOMBRE-VALIDO = "Y"
+                 DISPLAY "ESCRIBA SU NOMBRE: "
+                 ACCEPT NOMBRE
+                 IF FUNCTION TRIM(NOMBRE) = SPACES
+                   DISPLAY MSG-007
+                 ELSE
+                   MOVE "Y" TO WS-NOMBRE-VALIDO
+                 END-IF
+               END-PERFORM
+             END-IF.
 
            SOLICITAR-APELLIDOS.
-             DISPLAY "ESCRIBA SUS APELLIDOS: ".
-             ACCEPT APELLIDOS.
+             IF WS-MODO-LOTE = "Y"
+               IF FUNCTION TRIM(APELLIDOS) = SPACES
+                 MOVE "N" TO WS-DATOS-VALIDOS
+               END-IF
+             ELSE
+               PERFORM UNTIL WS-APELLIDOS-VALIDO = "Y"
+                 DISPLAY "ESCRIBA SUS APELLIDOS: "
+                 ACCEPT APELLIDOS
+                 IF FUNCTION TRIM(APELLIDOS) = SPACES
+                   DISPLAY MSG-008
+                 ELSE
+                   MOVE "Y" TO WS-APELLIDOS-VALIDO
+                 END-IF
+               END-PERFORM
+             END-IF.
 
            SOLICITAR-EDAD.
-             DISPLAY "ESCRIBA SU EDAD: "
-             ACCEPT EDAD.
+             IF WS-MODO-LOTE = "Y"
+               IF EDAD = 0 OR EDAD > 99
+                 MOVE "N" TO WS-DATOS-VALIDOS
+               END-IF
+             ELSE
+               PERFORM UNTIL WS-EDAD-VALIDA = "Y"
+                 DISPLAY "ESCRIBA SU EDAD: "
+                 ACCEPT WS-EDAD-ENTRADA
+                 IF FUNCTION TEST-NUMVAL(WS-EDAD-ENTRADA) NOT = 0
+                   OR FUNCTION NUMVAL(WS-EDAD-ENTRADA) = 0
+                   OR FUNCTION NUMVAL(WS-EDAD-ENTRADA) > 99
+                   DISPLAY MSG-009
+                 ELSE
+                   MOVE FUNCTION NUMVAL(WS-EDAD-ENTRADA) TO EDAD
+                   MOVE "Y" TO WS-EDAD-VALIDA
+                 END-IF
+               END-PERFORM
+             END-IF.
+
+           GRABA-CONTROL-TOTAL.
+             MOVE "PERFORM-THRU" TO CTL-PROGRAMA.
+             MOVE "CUSTMAST" TO CTL-ARCHIVO.
+             ACCEPT CTL-FECHA FROM DATE YYYYMMDD.
+             ACCEPT CTL-HORA FROM TIME.
+             MOVE WS-CUST-REGISTROS TO CTL-REGISTROS.
+             MOVE WS-CUST-CHECKSUM TO CTL-CHECKSUM.
+             OPEN EXTEND CTL-TOTAL-FILE.
+             IF WS-CTL-STATUS = "35"
+               OPEN OUTPUT CTL-TOTAL-FILE
+             END-IF.
+             WRITE CTL-TOTAL-REG.
+             CLOSE CTL-TOTAL-FILE.
+             DISPLAY "=== CONTROL DE TOTALES: CUSTMAST ===".
+             DISPLAY "REGISTROS ESCRITOS: " WS-CUST-REGISTROS.
+             DISPLAY "CHECKSUM (SUMA CUST-ID): " WS-CUST-CHECKSUM.
+
+           GRABA-AUDITORIA.
+             MOVE "PERFORM-THRU" TO AUDIT-PROGRAMA.
+             ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-HORA FROM TIME.
+             OPEN EXTEND AUDIT-LOG-FILE.
+             IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+             END-IF.
+             WRITE AUDIT-LOG-REG.
+             CLOSE AUDIT-LOG-FILE.
 
        END PROGRAM YOUR-PROGRAM-NAME.
