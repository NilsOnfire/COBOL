@@ -6,20 +6,50 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TIMES-PARM-FILE ASSIGN TO "TIMESPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TIMES-PARM-FILE.
+           COPY "TIMESPARM.cpy".
+
        WORKING-STORAGE SECTION.
 
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 99999.
        01  RESULTADO PIC 9(8).
        01  SALIDA PIC XXXXX.
+       01  WS-PARM-STATUS PIC XX.
+       01  WS-CONTEO PIC 9(5) VALUE 10.
+       01  WS-PARAMETROS-CARGADOS PIC X VALUE "N".
+       01  WS-FILAS-PRODUCIDAS PIC 9(5) VALUE 0.
+       01  WS-HORA-INICIO.
+           05  WS-HI-HH PIC 99.
+           05  WS-HI-MM PIC 99.
+           05  WS-HI-SS PIC 99.
+           05  WS-HI-CC PIC 99.
+       01  WS-HORA-FIN.
+           05  WS-HF-HH PIC 99.
+           05  WS-HF-MM PIC 99.
+           05  WS-HF-SS PIC 99.
+           05  WS-HF-CC PIC 99.
+       01  WS-SEGUNDOS-INICIO PIC 9(5).
+       01  WS-SEGUNDOS-FIN PIC 9(5).
+       01  WS-SEGUNDOS-TRANSCURRIDOS PIC S9(5).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM INICIO.
 
            INICIO.
+             IF WS-PARAMETROS-CARGADOS = "N"
+               MOVE "Y" TO WS-PARAMETROS-CARGADOS
+               PERFORM CARGA-PARAMETROS
+             END-IF.
              DISPLAY "PARA SALIR INTRODUCE 'SALIR' EN LA CONSOLA".
              DISPLAY "PARA MULTIPLICAR PULSA INTRO".
              ACCEPT SALIDA.
@@ -37,6 +67,25 @@
 
             STOP RUN.
 
+           CARGA-PARAMETROS.
+             OPEN INPUT TIMES-PARM-FILE.
+             IF WS-PARM-STATUS = "00"
+               READ TIMES-PARM-FILE
+                 NOT AT END
+                   MOVE TIMES-PARM-CONTEO TO WS-CONTEO
+               END-READ
+               CLOSE TIMES-PARM-FILE
+             ELSE
+               IF WS-PARM-STATUS = "05"
+                 CLOSE TIMES-PARM-FILE
+                 PERFORM SOLICITA-CONTEO
+               END-IF
+             END-IF.
+
+           SOLICITA-CONTEO.
+             DISPLAY "CUANTAS FILAS POR TABLA?".
+             ACCEPT WS-CONTEO.
+
            REINICIA-PROGRAMA.
              MOVE 0 TO MULTIPLICADOR.
 
@@ -46,16 +95,33 @@
 
            MOSTRAR-TABLA.
              DISPLAY "LA TABLA DEL " NUMERO ":".
-      *>        PERFORM CALCULOS.
-             PERFORM CALCULOS 10 TIMES.
+             MOVE 0 TO WS-FILAS-PRODUCIDAS.
+             ACCEPT WS-HORA-INICIO FROM TIME.
+             PERFORM CALCULOS WS-CONTEO TIMES.
+             ACCEPT WS-HORA-FIN FROM TIME.
+             PERFORM MUESTRA-RESUMEN.
              PERFORM INICIO.
 
+           MUESTRA-RESUMEN.
+             COMPUTE WS-SEGUNDOS-INICIO =
+                 WS-HI-HH * 3600 + WS-HI-MM * 60 + WS-HI-SS.
+             COMPUTE WS-SEGUNDOS-FIN =
+                 WS-HF-HH * 3600 + WS-HF-MM * 60 + WS-HF-SS.
+             COMPUTE WS-SEGUNDOS-TRANSCURRIDOS =
+                 WS-SEGUNDOS-FIN - WS-SEGUNDOS-INICIO.
+             IF WS-SEGUNDOS-TRANSCURRIDOS < 0
+               ADD 86400 TO WS-SEGUNDOS-TRANSCURRIDOS
+             END-IF.
+             DISPLAY "-----------------------------------------".
+             DISPLAY "FILAS PRODUCIDAS : " WS-FILAS-PRODUCIDAS.
+             DISPLAY "TIEMPO TRANSCURRIDO (SEG): "
+                 WS-SEGUNDOS-TRANSCURRIDOS.
+
            CALCULOS.
              ADD 1 TO MULTIPLICADOR.
              COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
              DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
-      *>        IF MULTIPLICADOR < 100
-      *>          GO TO CALCULOS.
+             ADD 1 TO WS-FILAS-PRODUCIDAS.
 
 
        END PROGRAM YOUR-PROGRAM-NAME.
