@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Single entry point listing CALCULATOR, VARS,
+      *          PERFORM-THRU, GOTO and ROUTINE by name and
+      *          description, and launching whichever one the operator
+      *          picks, so staff don't need to know each program's
+      *          file name to get a job done.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-OPCION PIC X VALUE SPACE.
+       01  WS-COMANDO PIC X(40).
+       01  WS-SALIR PIC X VALUE "N".
+       01  WS-RC PIC 9(4).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-SALIR = "Y"
+             PERFORM MUESTRA-MENU
+             PERFORM EJECUTA-OPCION
+           END-PERFORM.
+           STOP RUN.
+
+           MUESTRA-MENU.
+             DISPLAY " ".
+             DISPLAY "================ MENU PRINCIPAL ================".
+             DISPLAY "1. CALCULATOR    - Tablas de multiplicar".
+             DISPLAY "2. VARS          - Suma/resta/multiplicacion/div".
+             DISPLAY "3. PERFORM-THRU  - Alta de cliente".
+             DISPLAY "4. GOTO          - Autorizacion de ejecucion".
+             DISPLAY "5. ROUTINE       - Cadena de rutinas".
+             DISPLAY "S. SALIR".
+             DISPLAY "=================================================".
+             DISPLAY "SELECCIONE UNA OPCION: ".
+             ACCEPT WS-OPCION.
+
+           EJECUTA-OPCION.
+             EVALUATE WS-OPCION
+               WHEN "1"
+                 MOVE "./CALCULATOR" TO WS-COMANDO
+                 PERFORM LANZA-PROGRAMA
+               WHEN "2"
+                 MOVE "./VARS" TO WS-COMANDO
+                 PERFORM LANZA-PROGRAMA
+               WHEN "3"
+                 MOVE "./PERFORM-THRU" TO WS-COMANDO
+                 PERFORM LANZA-PROGRAMA
+               WHEN "4"
+                 MOVE "./GOTO" TO WS-COMANDO
+                 PERFORM LANZA-PROGRAMA
+               WHEN "5"
+                 MOVE "./ROUTINES" TO WS-COMANDO
+                 PERFORM LANZA-PROGRAMA
+               WHEN "S"
+               WHEN "s"
+                 MOVE "Y" TO WS-SALIR
+               WHEN OTHER
+                 DISPLAY "OPCION NO VALIDA."
+             END-EVALUATE.
+
+           LANZA-PROGRAMA.
+             CALL "SYSTEM" USING WS-COMANDO.
+             COMPUTE WS-RC = RETURN-CODE / 256.
+             IF WS-RC NOT = 0
+               DISPLAY "*** " WS-COMANDO
+                   " TERMINO CON RETURN-CODE " WS-RC " ***"
+             END-IF.
+
+       END PROGRAM MENU.
