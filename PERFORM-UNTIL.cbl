@@ -6,12 +6,40 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RATE-PARM-FILE ASSIGN TO "RATEPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-PARM-STATUS.
+           SELECT RATE-TABLE-FILE ASSIGN TO "RATETBL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-TBL-STATUS.
+           SELECT RATE-CSV-FILE ASSIGN TO "RATETBL.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RATE-CSV-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RATE-PARM-FILE.
+           COPY "RATEPARM.cpy".
+
+       FD  RATE-TABLE-FILE.
+           COPY "RATETBL.cpy".
+
+       FD  RATE-CSV-FILE.
+           COPY "RATECSV.cpy".
+
        WORKING-STORAGE SECTION.
 
        01  NUMERO PIC 999.
        01  NUMERO1 PIC 999.
+       01  WS-RATE-PARM-STATUS PIC XX.
+       01  WS-RATE-TBL-STATUS PIC XX.
+       01  WS-RATE-CSV-STATUS PIC XX.
+       01  WS-RATE-INICIO PIC 999 VALUE 5.
+       01  WS-RATE-PASO PIC 999 VALUE 15.
+       01  WS-RATE-TECHO PIC 999 VALUE 100.
+       01  WS-RATE-ERROR PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -22,8 +50,31 @@
              MOVE 1 TO NUMERO .
              PERFORM OPERACION UNTIL NUMERO = 100.
 
-             PERFORM OPERACION-VARYING VARYING NUMERO1
-             FROM 5 BY 15 UNTIL NUMERO1>100 .
+             PERFORM CARGA-PARAMETROS-TARIFA.
+             OPEN OUTPUT RATE-TABLE-FILE.
+             OPEN OUTPUT RATE-CSV-FILE.
+             IF WS-RATE-TBL-STATUS NOT = "00"
+                 OR WS-RATE-CSV-STATUS NOT = "00"
+               DISPLAY "*** ERROR: NO SE PUDO ABRIR LA TABLA DE"
+                   " TARIFAS (RATETBL=" WS-RATE-TBL-STATUS
+                   " CSV=" WS-RATE-CSV-STATUS ") ***"
+               MOVE "Y" TO WS-RATE-ERROR
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               MOVE "VALOR" TO RATE-CSV-LINEA
+               WRITE RATE-CSV-LINEA
+               IF WS-RATE-CSV-STATUS NOT = "00"
+                 DISPLAY "*** ERROR AL ESCRIBIR RATETBL.CSV (STATUS "
+                     WS-RATE-CSV-STATUS ") ***"
+                 MOVE "Y" TO WS-RATE-ERROR
+                 MOVE 16 TO RETURN-CODE
+               END-IF
+               PERFORM OPERACION-VARYING VARYING NUMERO1
+               FROM WS-RATE-INICIO BY WS-RATE-PASO
+               UNTIL NUMERO1 > WS-RATE-TECHO
+               CLOSE RATE-TABLE-FILE
+               CLOSE RATE-CSV-FILE
+             END-IF.
 
              STOP RUN.
 
@@ -34,7 +85,52 @@
              COMPUTE NUMERO = NUMERO + 1.
              DISPLAY NUMERO.
 
+           CARGA-PARAMETROS-TARIFA.
+             OPEN INPUT RATE-PARM-FILE.
+             IF WS-RATE-PARM-STATUS = "00"
+               READ RATE-PARM-FILE
+                 NOT AT END
+                   MOVE RATE-PARM-INICIO TO WS-RATE-INICIO
+                   MOVE RATE-PARM-PASO TO WS-RATE-PASO
+                   MOVE RATE-PARM-TECHO TO WS-RATE-TECHO
+               END-READ
+               CLOSE RATE-PARM-FILE
+             ELSE
+               IF WS-RATE-PARM-STATUS = "05"
+                 CLOSE RATE-PARM-FILE
+                 PERFORM SOLICITA-PARAMETROS-TARIFA
+               END-IF
+             END-IF.
+
+           SOLICITA-PARAMETROS-TARIFA.
+             DISPLAY "VALOR INICIAL DE LA TABLA DE TARIFAS?".
+             ACCEPT WS-RATE-INICIO.
+             DISPLAY "INCREMENTO ENTRE VALORES?".
+             ACCEPT WS-RATE-PASO.
+             DISPLAY "VALOR TECHO DE LA TABLA?".
+             ACCEPT WS-RATE-TECHO.
+
            OPERACION-VARYING.
-             DISPLAY NUMERO1.
+             IF WS-RATE-ERROR = "N"
+               DISPLAY NUMERO1
+               MOVE NUMERO1 TO RATE-TBL-VALOR
+               WRITE RATE-TBL-REG
+               IF WS-RATE-TBL-STATUS NOT = "00"
+                 DISPLAY "*** ERROR AL ESCRIBIR RATETBL.DAT (STATUS "
+                     WS-RATE-TBL-STATUS ") ***"
+                 MOVE "Y" TO WS-RATE-ERROR
+                 MOVE 16 TO RETURN-CODE
+               ELSE
+                 MOVE SPACES TO RATE-CSV-LINEA
+                 MOVE NUMERO1 TO RATE-CSV-LINEA
+                 WRITE RATE-CSV-LINEA
+                 IF WS-RATE-CSV-STATUS NOT = "00"
+                   DISPLAY "*** ERROR AL ESCRIBIR RATETBL.CSV (STATUS "
+                       WS-RATE-CSV-STATUS ") ***"
+                   MOVE "Y" TO WS-RATE-ERROR
+                   MOVE 16 TO RETURN-CODE
+                 END-IF
+               END-IF
+             END-IF.
 
        END PROGRAM YOUR-PROGRAM-NAME.
