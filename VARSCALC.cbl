@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Callable arithmetic core for VARS (SUMA/RESTA/MULT/DIV
+      *          over NUM-1 and NUM-2). Factored out of VARS.cbl so the
+      *          interactive program, VARS's own batch mode and other
+      *          programs (the nightly driver, the batch pairs proving
+      *          pass) all CALL the same logic instead of each
+      *          duplicating the zero-divide guard and the computations.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARSCALC.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01  LK-NUM-1         PIC S9(6)V99.
+       01  LK-NUM-2         PIC S9(6)V99.
+       01  LK-SUMA          PIC S9(7)V99.
+       01  LK-RESTA         PIC S9(7)V99.
+       01  LK-MULT          PIC S9(12)V99.
+       01  LK-DIV           PIC S9(6)V99.
+       01  LK-DIV-VALIDA    PIC X.
+
+       PROCEDURE DIVISION USING LK-NUM-1 LK-NUM-2 LK-SUMA LK-RESTA
+           LK-MULT LK-DIV LK-DIV-VALIDA.
+       MAIN-PROCEDURE.
+           ADD LK-NUM-1 TO LK-NUM-2 GIVING LK-SUMA.
+           SUBTRACT LK-NUM-1 FROM LK-NUM-2 GIVING LK-RESTA.
+           MULTIPLY LK-NUM-1 BY LK-NUM-2 GIVING LK-MULT.
+           IF LK-NUM-2 = 0
+             MOVE "N" TO LK-DIV-VALIDA
+             MOVE 0 TO LK-DIV
+           ELSE
+             DIVIDE LK-NUM-1 BY LK-NUM-2 GIVING LK-DIV
+             MOVE "Y" TO LK-DIV-VALIDA
+           END-IF.
+           GOBACK.
+
+       END PROGRAM VARSCALC.
