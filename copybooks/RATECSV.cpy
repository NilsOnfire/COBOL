@@ -0,0 +1,5 @@
+      *****************************************************************
+      * RATECSV - CSV line layout for the rate desk's spreadsheet
+      * import of PERFORM-UNTIL's generated rate table.
+      *****************************************************************
+       01  RATE-CSV-LINEA PIC X(20).
