@@ -0,0 +1,6 @@
+      *****************************************************************
+      * ROUTCTL - one record per routine ID ROUTINE should run, in the
+      * order they should run. Read from ROUTCTL.DAT at start of run.
+      *****************************************************************
+       01  ROUT-CTL-REG.
+           05  ROUT-CTL-ID PIC 9.
