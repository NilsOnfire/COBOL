@@ -0,0 +1,12 @@
+      *****************************************************************
+      * SEQCTRL - one record per sequence number PERFORM-TIMES100 has
+      * ever issued, in issue order. Used both to persist the series
+      * and, on the next run, to resume numbering where the last run
+      * left off. Numeric fields are COMP-3 (packed decimal);
+      * SEQ-CONTROL-FILE is ORGANIZATION SEQUENTIAL rather than LINE
+      * SEQUENTIAL because this runtime rejects packed-decimal bytes
+      * in a LINE SEQUENTIAL record (status 71, invalid data).
+      *****************************************************************
+       01  SEQ-CTRL-REG.
+           05  SEQ-CTRL-NUMERO PIC 999 COMP-3.
+           05  SEQ-CTRL-FECHA  PIC 9(8) COMP-3.
