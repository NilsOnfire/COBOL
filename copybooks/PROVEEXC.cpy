@@ -0,0 +1,12 @@
+      *****************************************************************
+      * PROVEEXC - one record per record that would fail an owning
+      * program's validation, found by PROVE-BATCH re-checking
+      * the parameter/batch input files (NUMEROS.DAT, VARSPAIR.DAT,
+      * THRUPARM.DAT) before the nightly batch window starts. Same
+      * shape as SORTEXC.cpy's exception report, so operations reads
+      * both the same way.
+      *****************************************************************
+       01  PROVE-EXC-REG.
+           05  PROVE-EXC-ARCHIVO  PIC X(12).
+           05  PROVE-EXC-TIPO     PIC X(9).
+           05  PROVE-EXC-CLAVE    PIC 9(6).
