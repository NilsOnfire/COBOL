@@ -0,0 +1,11 @@
+      *****************************************************************
+      * THRUPARM - unattended-run parameters for PERFORM-THRU: the
+      * NOMBRE/APELLIDOS/EDAD that would otherwise come from the
+      * console, so the nightly driver can feed a customer intake
+      * record without an operator present. One record read from
+      * THRUPARM.DAT at start of run when present.
+      *****************************************************************
+       01  THRU-PARM-REG.
+           05  THRU-PARM-NOMBRE     PIC X(15).
+           05  THRU-PARM-APELLIDOS  PIC X(20).
+           05  THRU-PARM-EDAD       PIC 99.
