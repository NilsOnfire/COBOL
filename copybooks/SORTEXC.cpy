@@ -0,0 +1,10 @@
+      *****************************************************************
+      * SORTEXC - one record per out-of-order or duplicate key found
+      * while SORTCHK sorts/dedupes PERFORM-TIMES100's sequence file
+      * and ROUTINE's JOBLOG. Written to SORTEXC.DAT so operations has
+      * an exception report instead of a silently "fixed" file.
+      *****************************************************************
+       01  SORT-EXC-REG.
+           05  SORT-EXC-ARCHIVO  PIC X(12).
+           05  SORT-EXC-TIPO     PIC X(9).
+           05  SORT-EXC-CLAVE    PIC 9(6).
