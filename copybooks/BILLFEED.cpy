@@ -0,0 +1,17 @@
+      *****************************************************************
+      * BILLFEED - nightly billing-feed record. One CLIENTE record per
+      * active customer from today's CUSTMAST generation, plus a
+      * single trailing TOTALES record summarizing today's VARSLOG
+      * ledger activity. VARSLOG has no CUST-ID of its own --
+      * VARS's calculations are not attributed to a customer -- so this
+      * is a combined feed (customer roster + the day's ledger totals
+      * appended), not a per-customer line-item join.
+      *****************************************************************
+       01  BILL-FEED-REC.
+           05  BILL-TIPO         PIC X(9).
+           05  BILL-CUST-ID      PIC 9(6).
+           05  BILL-NOMBRE       PIC X(15).
+           05  BILL-APELLIDOS    PIC X(20).
+           05  BILL-FECHA        PIC 9(8).
+           05  BILL-LEDGER-PARES PIC 9(5).
+           05  BILL-LEDGER-SUMA  PIC S9(9)V99.
