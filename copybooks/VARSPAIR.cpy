@@ -0,0 +1,10 @@
+      *****************************************************************
+      * VARSPAIR - one NUM-1/NUM-2 pair per line of VARS's batch input
+      * file, VARSPAIR.DAT. Shared by VARS (which processes the pairs)
+      * and PROVE-BATCH (which re-validates them ahead of the
+      * batch window) so the two can't drift apart.
+      *****************************************************************
+       01  VARS-PAIR-REG.
+           05  PAIR-NUM-1 PIC S9(6)V99 SIGN LEADING SEPARATE.
+           05  FILLER     PIC X VALUE SPACE.
+           05  PAIR-NUM-2 PIC S9(6)V99 SIGN LEADING SEPARATE.
