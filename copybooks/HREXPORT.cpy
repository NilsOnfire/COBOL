@@ -0,0 +1,10 @@
+      *****************************************************************
+      * HREXPORT - fixed-width record the HR/payroll system's nightly
+      * pickup job expects for each customer/employee intake record.
+      *****************************************************************
+       01  HR-EXPORT-REC.
+           05  HR-EMPLEADO-ID PIC 9(6).
+           05  HR-NOMBRE      PIC X(15).
+           05  HR-APELLIDOS   PIC X(20).
+           05  HR-EDAD        PIC 99.
+           05  HR-FECHA       PIC 9(8).
