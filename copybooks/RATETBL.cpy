@@ -0,0 +1,6 @@
+      *****************************************************************
+      * RATETBL - one record per value in PERFORM-UNTIL's generated
+      * rate/lookup table series.
+      *****************************************************************
+       01  RATE-TBL-REG.
+           05  RATE-TBL-VALOR PIC 999.
