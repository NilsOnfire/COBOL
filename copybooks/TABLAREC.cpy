@@ -0,0 +1,15 @@
+      *****************************************************************
+      * TABLAREC - one line per row of a CALCULATOR multiplication
+      * table, written to the day's rotated TABLA.G<fecha>.DAT.
+      * Fielded (rather than one free-text STRING) so TABLA-INQUIRY
+      * can look up a saved table by NUMERO without parsing text.
+      *****************************************************************
+       01  TABLA-REG.
+           05  TABLA-FECHA          PIC 9(8).
+           05  TABLA-SEP1           PIC X VALUE SPACE.
+           05  TABLA-NUMERO         PIC 99.
+           05  TABLA-SEP2           PIC X(3) VALUE " * ".
+           05  TABLA-MULTIPLICADOR  PIC 99999.
+           05  TABLA-SEP3           PIC X(3) VALUE " = ".
+           05  TABLA-RESULTADO      PIC 9(8).
+           05  TABLA-SEP4           PIC X(20) VALUE SPACES.
