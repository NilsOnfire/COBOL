@@ -0,0 +1,9 @@
+      *****************************************************************
+      * RATEPARM - run parameters for PERFORM-UNTIL's rate-table
+      * generator: starting value, step and ceiling for the series.
+      * One fixed-length record read from RATEPARM.DAT at start of run.
+      *****************************************************************
+       01  RATE-PARM-REG.
+           05  RATE-PARM-INICIO PIC 999.
+           05  RATE-PARM-PASO PIC 999.
+           05  RATE-PARM-TECHO PIC 999.
