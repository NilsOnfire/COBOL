@@ -0,0 +1,19 @@
+      *****************************************************************
+      * VARSLOG - one record per VARS calculation: date, time, the two
+      * inputs and all four results. Appended to VARSLOG.DAT so there
+      * is something to reconcile against at end of day. Numeric
+      * fields are COMP-3 (packed decimal); VARS-LEDGER-FILE
+      * is ORGANIZATION SEQUENTIAL rather than LINE SEQUENTIAL because
+      * this runtime rejects packed-decimal bytes in a LINE SEQUENTIAL
+      * record (status 71, invalid data).
+      *****************************************************************
+       01  VARS-LOG-REG.
+           05  VARS-LOG-FECHA PIC 9(8) COMP-3.
+           05  VARS-LOG-HORA  PIC 9(8) COMP-3.
+           05  VARS-LOG-NUM1  PIC S9(6)V99 COMP-3.
+           05  VARS-LOG-NUM2  PIC S9(6)V99 COMP-3.
+           05  VARS-LOG-SUMA  PIC S9(7)V99 COMP-3.
+           05  VARS-LOG-RESTA PIC S9(7)V99 COMP-3.
+           05  VARS-LOG-MULT  PIC S9(12)V99 COMP-3.
+           05  VARS-LOG-DIV-VALIDA PIC X.
+           05  VARS-LOG-DIV   PIC S9(6)V99 COMP-3.
