@@ -0,0 +1,36 @@
+      *****************************************************************
+      * MSGCODE - numbered message-code table shared by CALCULATOR,
+      * GOTO, PERFORM-THRU and VARS. The validation/error text that
+      * used to be typed fresh (and slightly differently) in each
+      * program now lives here once, keyed by MSG-NNN, so a wording
+      * change or translation only has to happen in one place.
+      *****************************************************************
+       01  MSG-CODES.
+           05  MSG-001 PIC X(50)
+               VALUE "TOTAL DE CONTROL NO COINCIDE".
+           05  MSG-002 PIC X(50)
+               VALUE "DIVISION POR CERO".
+           05  MSG-003 PIC X(50)
+               VALUE "NO SE PUDO GRABAR EL CLIENTE".
+           05  MSG-004 PIC X(50)
+               VALUE "RESPUESTA DE GOTOPARM.DAT NO VALIDA".
+           05  MSG-005 PIC X(50)
+               VALUE "DATOS DE THRUPARM.DAT INVALIDOS".
+           05  MSG-006 PIC X(50)
+               VALUE "CREDENCIALES INVALIDAS. ACCESO DENEGADO.".
+           05  MSG-007 PIC X(50)
+               VALUE "EL NOMBRE NO PUEDE ESTAR EN BLANCO.".
+           05  MSG-008 PIC X(50)
+               VALUE "LOS APELLIDOS NO PUEDEN ESTAR EN BLANCO.".
+           05  MSG-009 PIC X(50)
+               VALUE "EDAD INVALIDA. USE UN NUMERO DE 1 A 99.".
+           05  MSG-010 PIC X(50)
+               VALUE "NO SE PUEDE DIVIDIR POR CERO.".
+           05  MSG-011 PIC X(50)
+               VALUE "POR FAVOR, DIGITE UNA 'N' O UNA 'S'".
+           05  MSG-012 PIC X(50)
+               VALUE "NUMERO MAXIMO DE INTENTOS SUPERADO.".
+           05  MSG-013 PIC X(50)
+               VALUE "VALIDACION PREVIA DEL LOTE ENCONTRO ERRORES.".
+           05  MSG-014 PIC X(50)
+               VALUE "NO SE PUDO GRABAR EL REPORTE DE LOTE.".
