@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CUSTMAST - customer master record, keyed by CUST-ID.
+      * Shared by PERFORM-THRU (intake), the HR export and the
+      * billing-feed extract. Numeric fields are COMP-3 (packed
+      * decimal); CUSTOMER-MASTER is ORGANIZATION INDEXED so
+      * the packed keys/fields are not subject to the LINE SEQUENTIAL
+      * restriction that applies to VARSLOG/SEQCTRL.
+      *****************************************************************
+       01  CUST-MASTER-REC.
+           05  CUST-ID        PIC 9(6) COMP-3.
+           05  CUST-NOMBRE    PIC X(15).
+           05  CUST-APELLIDOS PIC X(20).
+           05  CUST-EDAD      PIC 99 COMP-3.
+           05  CUST-FECHA     PIC 9(8) COMP-3.
