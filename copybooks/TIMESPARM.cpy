@@ -0,0 +1,6 @@
+      *****************************************************************
+      * TIMESPARM - run parameter for PERFORM-TIMES's row count.
+      * One fixed-length record read from TIMESPARM.DAT at start of run.
+      *****************************************************************
+       01  TIMES-PARM-REG.
+           05  TIMES-PARM-CONTEO PIC 9(5).
