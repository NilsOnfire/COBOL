@@ -0,0 +1,16 @@
+      *****************************************************************
+      * CTLTOTAL - one end-of-job control-total record per program run:
+      * how many records it wrote to a given output file this run, and
+      * a checksum (hash total of a key field) so operations can
+      * reconcile against an independent count instead of trusting the
+      * run silently. Appended to CTLTOTAL.DAT by CALCULATOR (TABLA),
+      * VARS (VARSLOG), PERFORM-THRU (CUSTMAST) and PERFORM-TIMES100
+      * (SEQCTRL).
+      *****************************************************************
+       01  CTL-TOTAL-REG.
+           05  CTL-PROGRAMA  PIC X(12).
+           05  CTL-ARCHIVO   PIC X(12).
+           05  CTL-FECHA     PIC 9(8).
+           05  CTL-HORA      PIC 9(8).
+           05  CTL-REGISTROS PIC 9(7).
+           05  CTL-CHECKSUM  PIC S9(14).
