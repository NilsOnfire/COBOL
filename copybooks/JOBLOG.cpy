@@ -0,0 +1,10 @@
+      *****************************************************************
+      * JOBLOG - one record per routine step ROUTINE runs: routine ID,
+      * start/end time (HHMMSSCC) and return code. Written to JOBLOG.DAT
+      * so the calling JCL has something to review alongside RETURN-CODE.
+      *****************************************************************
+       01  JOBLOG-REG.
+           05  JOBLOG-RUTINA PIC 9.
+           05  JOBLOG-INICIO PIC 9(8).
+           05  JOBLOG-FIN PIC 9(8).
+           05  JOBLOG-RC PIC 9(4).
