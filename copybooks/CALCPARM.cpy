@@ -0,0 +1,7 @@
+      *****************************************************************
+      * CALCPARM - run parameters for CALCULATOR's MULTIPLICADOR range.
+      * One fixed-length record read from CALCPARM.DAT at start of run.
+      *****************************************************************
+       01  CALC-PARM-REG.
+           05  CALC-PARM-INICIO PIC 9(5).
+           05  CALC-PARM-FIN    PIC 9(5).
