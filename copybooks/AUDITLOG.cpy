@@ -0,0 +1,12 @@
+      *****************************************************************
+      * AUDITLOG - shared START/END/ERROR audit trail. One record per
+      * event, written by CALCULATOR, VARS, GOTO and PERFORM-THRU to
+      * AUDITLOG.DAT so operations has one place to check what ran and
+      * when, instead of four different kinds of silence.
+      *****************************************************************
+       01  AUDIT-LOG-REG.
+           05  AUDIT-PROGRAMA PIC X(12).
+           05  AUDIT-EVENTO   PIC X(5).
+           05  AUDIT-FECHA    PIC 9(8).
+           05  AUDIT-HORA     PIC 9(8).
+           05  AUDIT-DETALLE  PIC X(50).
