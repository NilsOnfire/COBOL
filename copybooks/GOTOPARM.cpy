@@ -0,0 +1,11 @@
+      *****************************************************************
+      * GOTOPARM - unattended-run parameters for GOTO: operator id,
+      * PIN and the S/N answer, so the nightly driver can run GOTO
+      * without a live operator at the console. One record read from
+      * GOTOPARM.DAT at start of run when present.
+      *****************************************************************
+       01  GOTO-PARM-REG.
+           05  GOTO-PARM-OPERADOR     PIC X(10).
+           05  GOTO-PARM-PIN          PIC X(4).
+           05  GOTO-PARM-RESPUESTA    PIC X.
+           05  GOTO-PARM-MAX-INTENTOS PIC 99.
