@@ -0,0 +1,8 @@
+      *****************************************************************
+      * GDGPARM - optional override of how many daily generations to
+      * keep for a rotated output (TABLA, VARSLOG, SEQCTRL).
+      * One record, read when <base>GDGP.DAT is present; the program's
+      * own WORKING-STORAGE default is used otherwise.
+      *****************************************************************
+       01  GDG-PARM-REG.
+           05  GDG-PARM-RETENCION PIC 99.
