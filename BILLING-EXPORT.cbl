@@ -0,0 +1,134 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly combined billing feed for the billing system's
+      *          pickup job: the customer master from PERFORM-THRU
+      *          plus a trailing summary of today's VARS ledger
+      *          activity (today's VARSLOG generation).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLING-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT OPTIONAL VARS-LEDGER-FILE
+               ASSIGN TO DYNAMIC WS-LEDGER-GEN-NOMBRE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           SELECT BILL-FEED-FILE ASSIGN TO "BILLFEED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BILL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "CUSTMAST.cpy".
+
+       FD  VARS-LEDGER-FILE.
+           COPY "VARSLOG.cpy".
+
+       FD  BILL-FEED-FILE.
+           COPY "BILLFEED.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS PIC XX.
+       01  WS-LEDGER-STATUS PIC XX.
+       01  WS-BILL-STATUS PIC XX.
+       01  WS-REGISTROS-EXPORTADOS PIC 9(6) VALUE 0.
+       01  WS-LEDGER-GEN-NOMBRE PIC X(30).
+       01  WS-GDG-FECHA PIC 9(8).
+       01  WS-LEDGER-PARES PIC 9(5) VALUE 0.
+       01  WS-LEDGER-SUMA  PIC S9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-GDG-FECHA FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-LEDGER-GEN-NOMBRE.
+           STRING "VARSLOG.G" WS-GDG-FECHA ".DAT"
+               DELIMITED BY SIZE INTO WS-LEDGER-GEN-NOMBRE.
+
+           OPEN OUTPUT BILL-FEED-FILE.
+           IF WS-BILL-STATUS NOT = "00"
+             DISPLAY "*** ERROR: NO SE PUDO ABRIR EL ARCHIVO DE"
+                 " FACTURACION (STATUS " WS-BILL-STATUS ") ***"
+             MOVE 16 TO RETURN-CODE
+             GO TO FINALIZAR
+           END-IF.
+
+           OPEN INPUT CUSTOMER-MASTER.
+           IF WS-CUST-STATUS = "00"
+             PERFORM UNTIL WS-CUST-STATUS = "10"
+               READ CUSTOMER-MASTER NEXT RECORD
+                 AT END
+                   MOVE "10" TO WS-CUST-STATUS
+                 NOT AT END
+                   PERFORM EXPORTA-CLIENTE
+               END-READ
+             END-PERFORM
+             CLOSE CUSTOMER-MASTER
+           ELSE
+             DISPLAY "NO HAY CLIENTES QUE EXPORTAR."
+           END-IF.
+
+           PERFORM ACUMULA-LEDGER.
+           PERFORM ESCRIBE-TOTALES-LEDGER.
+
+           CLOSE BILL-FEED-FILE.
+           DISPLAY "REGISTROS DE CLIENTE EXPORTADOS: "
+               WS-REGISTROS-EXPORTADOS.
+           DISPLAY "PARES DE LEDGER DEL DIA: " WS-LEDGER-PARES.
+
+           FINALIZAR.
+             STOP RUN.
+
+           EXPORTA-CLIENTE.
+             INITIALIZE BILL-FEED-REC.
+             MOVE "CLIENTE" TO BILL-TIPO.
+             MOVE CUST-ID TO BILL-CUST-ID.
+             MOVE CUST-NOMBRE TO BILL-NOMBRE.
+             MOVE CUST-APELLIDOS TO BILL-APELLIDOS.
+             MOVE CUST-FECHA TO BILL-FECHA.
+             WRITE BILL-FEED-REC.
+             IF WS-BILL-STATUS NOT = "00"
+               DISPLAY "*** ERROR ESCRIBIENDO REGISTRO DE"
+                   " FACTURACION PARA CLIENTE " CUST-ID
+                   " (STATUS " WS-BILL-STATUS ") ***"
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               ADD 1 TO WS-REGISTROS-EXPORTADOS
+             END-IF.
+
+           ACUMULA-LEDGER.
+             OPEN INPUT VARS-LEDGER-FILE.
+             IF WS-LEDGER-STATUS = "00"
+               PERFORM UNTIL WS-LEDGER-STATUS = "10"
+                 READ VARS-LEDGER-FILE
+                   AT END
+                     MOVE "10" TO WS-LEDGER-STATUS
+                   NOT AT END
+                     ADD 1 TO WS-LEDGER-PARES
+                     ADD VARS-LOG-SUMA TO WS-LEDGER-SUMA
+                 END-READ
+               END-PERFORM
+               CLOSE VARS-LEDGER-FILE
+             END-IF.
+
+           ESCRIBE-TOTALES-LEDGER.
+             INITIALIZE BILL-FEED-REC.
+             MOVE "TOTALES" TO BILL-TIPO.
+             MOVE WS-GDG-FECHA TO BILL-FECHA.
+             MOVE WS-LEDGER-PARES TO BILL-LEDGER-PARES.
+             MOVE WS-LEDGER-SUMA TO BILL-LEDGER-SUMA.
+             WRITE BILL-FEED-REC.
+             IF WS-BILL-STATUS NOT = "00"
+               DISPLAY "*** ERROR ESCRIBIENDO EL TOTAL DE LEDGER"
+                   " (STATUS " WS-BILL-STATUS ") ***"
+               MOVE 16 TO RETURN-CODE
+             END-IF.
+
+       END PROGRAM BILLING-EXPORT.
