@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Online inquiry over saved CALCULATOR tables (by
+      *          NUMERO, across every retained TABLA generation) and
+      *          PERFORM-TIMES100 sequence numbers (by date range
+      *          and/or NUMERO range, across every retained SEQCTRL
+      *          generation).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQUIRY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL TABLA-GEN-REGISTRY ASSIGN TO "TABLAGENS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+           SELECT OPTIONAL SEQ-GEN-REGISTRY ASSIGN TO "SEQCTRLGENS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+           SELECT OPTIONAL TABLA-REPORT ASSIGN TO DYNAMIC WS-GEN-NOMBRE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLA-STATUS.
+           SELECT OPTIONAL SEQ-CONTROL-FILE
+               ASSIGN TO DYNAMIC WS-GEN-NOMBRE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TABLA-GEN-REGISTRY.
+       01  GEN-REGISTRY-REG PIC 9(8).
+
+       FD  SEQ-GEN-REGISTRY.
+       01  SEQ-GEN-REGISTRY-REG PIC 9(8).
+
+       FD  TABLA-REPORT.
+           COPY "TABLAREC.cpy".
+
+       FD  SEQ-CONTROL-FILE.
+           COPY "SEQCTRL.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-REG-STATUS PIC XX.
+       01  WS-TABLA-STATUS PIC XX.
+       01  WS-SEQ-STATUS PIC XX.
+       01  WS-GEN-NOMBRE PIC X(30).
+       01  WS-FECHAS-TABLA.
+           05  WS-FECHA-ENTRY OCCURS 50 PIC 9(8).
+       01  WS-TOTAL-FECHAS PIC 99 VALUE 0.
+       01  WS-IDX PIC 99.
+       01  WS-OPCION PIC X VALUE SPACE.
+       01  WS-SALIR PIC X VALUE "N".
+       01  WS-BUSCA-NUMERO PIC 99.
+       01  WS-DESDE-FECHA PIC 9(8) VALUE 0.
+       01  WS-HASTA-FECHA PIC 9(8) VALUE 0.
+       01  WS-DESDE-NUMERO PIC 999 VALUE 0.
+       01  WS-HASTA-NUMERO PIC 999 VALUE 0.
+       01  WS-ENCONTRADOS PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-SALIR = "Y"
+             PERFORM MUESTRA-MENU
+             PERFORM EJECUTA-OPCION
+           END-PERFORM.
+           STOP RUN.
+
+           MUESTRA-MENU.
+             DISPLAY " ".
+             DISPLAY "===== CONSULTA DE DATOS GUARDADOS =====".
+             DISPLAY "1. TABLA DE CALCULATOR POR NUMERO".
+             DISPLAY "2. SECUENCIA PERFORM-TIMES100 POR RANGO".
+             DISPLAY "S. SALIR".
+             DISPLAY "========================================".
+             DISPLAY "SELECCIONE UNA OPCION: ".
+             ACCEPT WS-OPCION.
+
+           EJECUTA-OPCION.
+             EVALUATE WS-OPCION
+               WHEN "1"
+                 PERFORM CONSULTA-TABLA
+               WHEN "2"
+                 PERFORM CONSULTA-SECUENCIA
+               WHEN "S"
+               WHEN "s"
+                 MOVE "Y" TO WS-SALIR
+               WHEN OTHER
+                 DISPLAY "OPCION NO VALIDA."
+             END-EVALUATE.
+
+           CONSULTA-TABLA.
+             DISPLAY "NUMERO A BUSCAR: ".
+             ACCEPT WS-BUSCA-NUMERO.
+             MOVE 0 TO WS-ENCONTRADOS.
+             PERFORM CARGA-REGISTRO-TABLA.
+             PERFORM VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-TOTAL-FECHAS
+               PERFORM BUSCA-EN-GENERACION-TABLA
+             END-PERFORM.
+             IF WS-ENCONTRADOS = 0
+               DISPLAY "NO SE ENCONTRARON FILAS PARA EL NUMERO "
+                   WS-BUSCA-NUMERO
+             END-IF.
+
+           CARGA-REGISTRO-TABLA.
+             MOVE 0 TO WS-TOTAL-FECHAS.
+             OPEN INPUT TABLA-GEN-REGISTRY.
+             IF WS-REG-STATUS = "00"
+               PERFORM UNTIL WS-REG-STATUS = "10"
+                 READ TABLA-GEN-REGISTRY
+                   AT END
+                     MOVE "10" TO WS-REG-STATUS
+                   NOT AT END
+                     ADD 1 TO WS-TOTAL-FECHAS
+                     MOVE GEN-REGISTRY-REG
+                         TO WS-FECHA-ENTRY(WS-TOTAL-FECHAS)
+                 END-READ
+               END-PERFORM
+               CLOSE TABLA-GEN-REGISTRY
+             END-IF.
+
+           BUSCA-EN-GENERACION-TABLA.
+             MOVE SPACES TO WS-GEN-NOMBRE.
+             STRING "TABLA.G" WS-FECHA-ENTRY(WS-IDX) ".DAT"
+                 DELIMITED BY SIZE INTO WS-GEN-NOMBRE.
+             OPEN INPUT TABLA-REPORT.
+             IF WS-TABLA-STATUS = "00"
+               PERFORM UNTIL WS-TABLA-STATUS = "10"
+                 READ TABLA-REPORT
+                   AT END
+                     MOVE "10" TO WS-TABLA-STATUS
+                   NOT AT END
+                     IF TABLA-NUMERO = WS-BUSCA-NUMERO
+                       ADD 1 TO WS-ENCONTRADOS
+                       DISPLAY TABLA-FECHA " " TABLA-NUMERO " * "
+                           TABLA-MULTIPLICADOR " = " TABLA-RESULTADO
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE TABLA-REPORT
+             END-IF.
+
+           CONSULTA-SECUENCIA.
+             DISPLAY "FECHA DESDE (YYYYMMDD, 0 = SIN LIMITE): ".
+             ACCEPT WS-DESDE-FECHA.
+             DISPLAY "FECHA HASTA (YYYYMMDD, 0 = SIN LIMITE): ".
+             ACCEPT WS-HASTA-FECHA.
+             DISPLAY "NUMERO DESDE (0 = SIN LIMITE): ".
+             ACCEPT WS-DESDE-NUMERO.
+             DISPLAY "NUMERO HASTA (0 = SIN LIMITE): ".
+             ACCEPT WS-HASTA-NUMERO.
+             MOVE 0 TO WS-ENCONTRADOS.
+             PERFORM CARGA-REGISTRO-SECUENCIA.
+             PERFORM VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-TOTAL-FECHAS
+               IF (WS-DESDE-FECHA = 0 OR
+                       WS-FECHA-ENTRY(WS-IDX) NOT < WS-DESDE-FECHA)
+                   AND (WS-HASTA-FECHA = 0 OR
+                       WS-FECHA-ENTRY(WS-IDX) NOT > WS-HASTA-FECHA)
+                 PERFORM BUSCA-EN-GENERACION-SECUENCIA
+               END-IF
+             END-PERFORM.
+             IF WS-ENCONTRADOS = 0
+               DISPLAY "NO SE ENCONTRARON NUMEROS PARA ESE CRITERIO."
+             END-IF.
+
+           CARGA-REGISTRO-SECUENCIA.
+             MOVE 0 TO WS-TOTAL-FECHAS.
+             OPEN INPUT SEQ-GEN-REGISTRY.
+             IF WS-REG-STATUS = "00"
+               PERFORM UNTIL WS-REG-STATUS = "10"
+                 READ SEQ-GEN-REGISTRY
+                   AT END
+                     MOVE "10" TO WS-REG-STATUS
+                   NOT AT END
+                     ADD 1 TO WS-TOTAL-FECHAS
+                     MOVE SEQ-GEN-REGISTRY-REG
+                         TO WS-FECHA-ENTRY(WS-TOTAL-FECHAS)
+                 END-READ
+               END-PERFORM
+               CLOSE SEQ-GEN-REGISTRY
+             END-IF.
+
+           BUSCA-EN-GENERACION-SECUENCIA.
+             MOVE SPACES TO WS-GEN-NOMBRE.
+             STRING "SEQCTRL.G" WS-FECHA-ENTRY(WS-IDX) ".DAT"
+                 DELIMITED BY SIZE INTO WS-GEN-NOMBRE.
+             OPEN INPUT SEQ-CONTROL-FILE.
+             IF WS-SEQ-STATUS = "00"
+               PERFORM UNTIL WS-SEQ-STATUS = "10"
+                 READ SEQ-CONTROL-FILE
+                   AT END
+                     MOVE "10" TO WS-SEQ-STATUS
+                   NOT AT END
+                     IF (WS-DESDE-NUMERO = 0 OR
+                             SEQ-CTRL-NUMERO NOT < WS-DESDE-NUMERO)
+                         AND (WS-HASTA-NUMERO = 0 OR
+                             SEQ-CTRL-NUMERO NOT > WS-HASTA-NUMERO)
+                       ADD 1 TO WS-ENCONTRADOS
+                       DISPLAY SEQ-CTRL-FECHA " " SEQ-CTRL-NUMERO
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE SEQ-CONTROL-FILE
+             END-IF.
+
+       END PROGRAM INQUIRY.
