@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly export of PERFORM-THRU's customer master
+      *          intake into the fixed-width layout the HR/payroll
+      *          system's pickup job reads.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HR-EXPORT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUST-STATUS.
+           SELECT HR-EXPORT-FILE ASSIGN TO "HREXPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HR-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+           COPY "CUSTMAST.cpy".
+
+       FD  HR-EXPORT-FILE.
+           COPY "HREXPORT.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUST-STATUS PIC XX.
+       01  WS-HR-STATUS PIC XX.
+       01  WS-REGISTROS-EXPORTADOS PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF WS-CUST-STATUS NOT = "00"
+             DISPLAY "NO HAY CLIENTES QUE EXPORTAR."
+             GO TO FINALIZAR
+           END-IF.
+           OPEN OUTPUT HR-EXPORT-FILE.
+           IF WS-HR-STATUS NOT = "00"
+             DISPLAY "*** ERROR: NO SE PUDO ABRIR EL ARCHIVO DE"
+                 " EXPORTACION HR (STATUS " WS-HR-STATUS ") ***"
+             MOVE 16 TO RETURN-CODE
+             GO TO FINALIZAR
+           END-IF.
+           PERFORM UNTIL WS-CUST-STATUS = "10"
+             READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                 MOVE "10" TO WS-CUST-STATUS
+               NOT AT END
+                 PERFORM EXPORTA-CLIENTE
+             END-READ
+           END-PERFORM.
+           CLOSE HR-EXPORT-FILE.
+           DISPLAY "REGISTROS EXPORTADOS: " WS-REGISTROS-EXPORTADOS.
+
+           FINALIZAR.
+             CLOSE CUSTOMER-MASTER.
+             STOP RUN.
+
+           EXPORTA-CLIENTE.
+             INITIALIZE HR-EXPORT-REC.
+             MOVE CUST-ID TO HR-EMPLEADO-ID.
+             MOVE CUST-NOMBRE TO HR-NOMBRE.
+             MOVE CUST-APELLIDOS TO HR-APELLIDOS.
+             MOVE CUST-EDAD TO HR-EDAD.
+             MOVE CUST-FECHA TO HR-FECHA.
+             WRITE HR-EXPORT-REC.
+             IF WS-HR-STATUS NOT = "00"
+               DISPLAY "*** ERROR ESCRIBIENDO REGISTRO HR PARA"
+                   " CLIENTE " CUST-ID " (STATUS " WS-HR-STATUS ") ***"
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               ADD 1 TO WS-REGISTROS-EXPORTADOS
+             END-IF.
+
+       END PROGRAM HR-EXPORT.
