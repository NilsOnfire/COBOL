@@ -6,53 +6,354 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TABLA-REPORT ASSIGN TO DYNAMIC WS-TABLA-GEN-NOMBRE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLA-STATUS.
+           SELECT OPTIONAL GDG-PARM-FILE ASSIGN TO "TABLAGDGP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GDG-PARM-STATUS.
+           SELECT OPTIONAL NUMEROS-LOTE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOTE-STATUS.
+           SELECT OPTIONAL CALC-PARM-FILE ASSIGN TO "CALCPARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+           SELECT OPTIONAL CALC-CKPT-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CTL-TOTAL-FILE ASSIGN TO "CTLTOTAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TABLA-REPORT.
+           COPY "TABLAREC.cpy".
+
+       FD  AUDIT-LOG-FILE.
+           COPY "AUDITLOG.cpy".
+
+       FD  CTL-TOTAL-FILE.
+           COPY "CTLTOTAL.cpy".
+
+       FD  NUMEROS-LOTE.
+       01  NUMERO-LOTE PIC 99.
+
+       FD  CALC-PARM-FILE.
+           COPY "CALCPARM.cpy".
+
+       FD  CALC-CKPT-FILE.
+       01  CALC-CKPT-REG.
+           05  CKPT-NUMERO         PIC 99.
+           05  CKPT-MULTIPLICADOR  PIC 99999.
+           05  CKPT-LOTE-COMPLETADOS PIC 9(5).
+           05  CKPT-TABLA-REGISTROS PIC 9(7).
+           05  CKPT-TABLA-CHECKSUM PIC S9(14).
+
+       FD  GDG-PARM-FILE.
+           COPY "GDGPARM.cpy".
+
        WORKING-STORAGE SECTION.
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 99999.
        01  RESULTADO PIC 9(8).
        01  SALIDA PIC XXXXX.
+       01  WS-TABLA-ABIERTA PIC X VALUE "N".
+       01  WS-TABLA-STATUS PIC XX.
+       01  WS-LOTE-STATUS PIC XX.
+       01  WS-LOTE-INICIALIZADO PIC X VALUE "N".
+       01  WS-MODO-LOTE PIC X VALUE "N".
+       01  WS-LOTE-COMPLETADOS PIC 9(5) VALUE 0.
+       01  WS-LOTE-SALTO PIC 9(5) VALUE 0.
+       01  WS-PARM-STATUS PIC XX.
+       01  WS-RANGO-INICIO PIC 9(5) VALUE 1274.
+       01  WS-RANGO-FIN PIC 9(5) VALUE 1374.
+       01  WS-CKPT-STATUS PIC XX.
+       01  WS-CKPT-CADA PIC 9(5) VALUE 50.
+       01  WS-CONTROL-ESPERADO PIC 9(14) VALUE 0.
+       01  WS-CONTROL-REAL PIC 9(14) VALUE 0.
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-AUDIT-INICIADO PIC X VALUE "N".
+       01  WS-TABLA-GEN-NOMBRE PIC X(30).
+       01  WS-GDG-PARM-STATUS PIC XX.
+       01  WS-GDG-RETENCION PIC 99 VALUE 7.
+       01  WS-GDG-FECHA PIC 9(8).
+       01  WS-GDG-BASE PIC X(8) VALUE "TABLA".
+       01  WS-GDG-EXT PIC X(4) VALUE "DAT".
+       01  WS-CTL-STATUS PIC XX.
+       01  WS-TABLA-REGISTROS PIC 9(7) VALUE 0.
+       01  WS-TABLA-CHECKSUM PIC S9(14) VALUE 0.
+       01  WS-TERMINAR PIC X VALUE "N".
+       COPY "MSGCODE.cpy".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM INICIO.
+           PERFORM UNTIL WS-TERMINAR = "Y"
+             IF WS-MODO-LOTE = "Y"
+               PERFORM PROCESA-LOTE
+             ELSE
+               PERFORM PROCESA-INTERACTIVO
+             END-IF
+           END-PERFORM.
+           PERFORM FINALIZAR.
+
+
            INICIO.
-             DISPLAY "PARA SALIR INTRODUCE 'SALIR' EN LA CONSOLA".
-             DISPLAY "PARA MULTIPLICAR PULSA INTRO".
+             IF WS-AUDIT-INICIADO = "N"
+               MOVE "Y" TO WS-AUDIT-INICIADO
+               PERFORM GRABA-AUDITORIA-INICIO
+             END-IF.
+             IF WS-TABLA-ABIERTA = "N"
+               PERFORM PREPARA-GENERACION-TABLA
+               OPEN EXTEND TABLA-REPORT
+               IF WS-TABLA-STATUS = "35"
+                 OPEN OUTPUT TABLA-REPORT
+               END-IF
+               PERFORM CARGA-CONTROL-TOTALES-CKPT
+               MOVE "Y" TO WS-TABLA-ABIERTA
+             END-IF.
+             IF WS-LOTE-INICIALIZADO = "N"
+               MOVE "Y" TO WS-LOTE-INICIALIZADO
+               OPEN INPUT NUMEROS-LOTE
+               IF WS-LOTE-STATUS = "00"
+                 MOVE "Y" TO WS-MODO-LOTE
+                 PERFORM CARGA-CHECKPOINT-LOTE
+               ELSE
+                 MOVE "N" TO WS-MODO-LOTE
+               END-IF
+               PERFORM CARGA-PARAMETROS
+             END-IF.
+
+           CARGA-CHECKPOINT-LOTE.
+             OPEN INPUT CALC-CKPT-FILE.
+             IF WS-CKPT-STATUS = "00"
+               READ CALC-CKPT-FILE
+                 NOT AT END
+                   MOVE CKPT-LOTE-COMPLETADOS TO WS-LOTE-COMPLETADOS
+               END-READ
+             END-IF.
+             IF WS-CKPT-STATUS = "00" OR WS-CKPT-STATUS = "05"
+               CLOSE CALC-CKPT-FILE
+             END-IF.
+             PERFORM SALTA-LOTE-COMPLETADOS.
+
+           CARGA-CONTROL-TOTALES-CKPT.
+             OPEN INPUT CALC-CKPT-FILE.
+             IF WS-CKPT-STATUS = "00"
+               READ CALC-CKPT-FILE
+                 NOT AT END
+                   MOVE CKPT-TABLA-REGISTROS TO WS-TABLA-REGISTROS
+                   MOVE CKPT-TABLA-CHECKSUM TO WS-TABLA-CHECKSUM
+               END-READ
+             END-IF.
+             IF WS-CKPT-STATUS = "00" OR WS-CKPT-STATUS = "05"
+               CLOSE CALC-CKPT-FILE
+             END-IF.
+
+           SALTA-LOTE-COMPLETADOS.
+             MOVE 0 TO WS-LOTE-SALTO.
+             PERFORM UNTIL WS-LOTE-SALTO >= WS-LOTE-COMPLETADOS
+                 OR WS-LOTE-STATUS = "10"
+               READ NUMEROS-LOTE
+                 AT END
+                   MOVE "10" TO WS-LOTE-STATUS
+                 NOT AT END
+                   ADD 1 TO WS-LOTE-SALTO
+               END-READ
+             END-PERFORM.
+
+           PROCESA-INTERACTIVO.
+             DISPLAY "PARA SALIR INTRODUCE 'SALIR' EN LA CONSOLA"
+             DISPLAY "PARA MULTIPLICAR PULSA INTRO"
              ACCEPT SALIDA.
 
              IF SALIDA="SALIR"
-               GO TO FINALIZAR
-
+               MOVE "Y" TO WS-TERMINAR
              ELSE
-               PERFORM REINICIA-PROGRAMA.
-               PERFORM INTRODUCE-NUMERO.
-               PERFORM MOSTRAR-TABLA.
+               PERFORM REINICIA-PROGRAMA
+               PERFORM INTRODUCE-NUMERO
+               PERFORM MOSTRAR-TABLA
+             END-IF.
 
+           PROCESA-LOTE.
+             READ NUMEROS-LOTE
+               AT END
+                 MOVE "Y" TO WS-TERMINAR
+               NOT AT END
+                 MOVE NUMERO-LOTE TO NUMERO
+                 PERFORM REINICIA-PROGRAMA
+                 PERFORM MOSTRAR-TABLA
+             END-READ.
 
            FINALIZAR.
-            STOP RUN.
+             IF WS-TABLA-ABIERTA = "Y"
+               CLOSE TABLA-REPORT
+             END-IF.
+             IF WS-MODO-LOTE = "Y"
+               CLOSE NUMEROS-LOTE
+             END-IF.
+             PERFORM GRABA-CONTROL-TOTAL.
+             PERFORM GRABA-AUDITORIA-FIN.
+             STOP RUN.
+
+           GRABA-AUDITORIA-INICIO.
+             MOVE "START" TO AUDIT-EVENTO.
+             MOVE SPACES TO AUDIT-DETALLE.
+             PERFORM GRABA-AUDITORIA.
+
+           GRABA-AUDITORIA-FIN.
+             MOVE "END" TO AUDIT-EVENTO.
+             MOVE SPACES TO AUDIT-DETALLE.
+             PERFORM GRABA-AUDITORIA.
+
+           GRABA-CONTROL-TOTAL.
+             MOVE "CALCULATOR" TO CTL-PROGRAMA.
+             MOVE "TABLA" TO CTL-ARCHIVO.
+             ACCEPT CTL-FECHA FROM DATE YYYYMMDD.
+             ACCEPT CTL-HORA FROM TIME.
+             MOVE WS-TABLA-REGISTROS TO CTL-REGISTROS.
+             MOVE WS-TABLA-CHECKSUM TO CTL-CHECKSUM.
+             OPEN EXTEND CTL-TOTAL-FILE.
+             IF WS-CTL-STATUS = "35"
+               OPEN OUTPUT CTL-TOTAL-FILE
+             END-IF.
+             WRITE CTL-TOTAL-REG.
+             CLOSE CTL-TOTAL-FILE.
+             DISPLAY "=== CONTROL DE TOTALES: TABLA ===".
+             DISPLAY "REGISTROS ESCRITOS: " WS-TABLA-REGISTROS.
+             DISPLAY "CHECKSUM (SUMA RESULTADO): " WS-TABLA-CHECKSUM.
+
+           GRABA-AUDITORIA.
+             MOVE "CALCULATOR" TO AUDIT-PROGRAMA.
+             ACCEPT AUDIT-FECHA FROM DATE YYYYMMDD.
+             ACCEPT AUDIT-HORA FROM TIME.
+             OPEN EXTEND AUDIT-LOG-FILE.
+             IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+             END-IF.
+             WRITE AUDIT-LOG-REG.
+             CLOSE AUDIT-LOG-FILE.
+
+           PREPARA-GENERACION-TABLA.
+             OPEN INPUT GDG-PARM-FILE.
+             IF WS-GDG-PARM-STATUS = "00"
+               READ GDG-PARM-FILE
+                 NOT AT END
+                   MOVE GDG-PARM-RETENCION TO WS-GDG-RETENCION
+               END-READ
+               CLOSE GDG-PARM-FILE
+             END-IF.
+             ACCEPT WS-GDG-FECHA FROM DATE YYYYMMDD.
+             CALL "GDGROTATE" USING WS-GDG-BASE WS-GDG-EXT
+                 WS-GDG-RETENCION WS-GDG-FECHA WS-TABLA-GEN-NOMBRE.
+
+           CARGA-PARAMETROS.
+             OPEN INPUT CALC-PARM-FILE.
+             IF WS-PARM-STATUS = "00"
+               READ CALC-PARM-FILE
+                 NOT AT END
+                   MOVE CALC-PARM-INICIO TO WS-RANGO-INICIO
+                   MOVE CALC-PARM-FIN TO WS-RANGO-FIN
+               END-READ
+               CLOSE CALC-PARM-FILE
+             END-IF.
 
            REINICIA-PROGRAMA.
-             MOVE 1274 TO MULTIPLICADOR.
+             MOVE WS-RANGO-INICIO TO MULTIPLICADOR.
+             MOVE 0 TO WS-CONTROL-ESPERADO.
+             MOVE 0 TO WS-CONTROL-REAL.
 
            INTRODUCE-NUMERO.
              DISPLAY "INTRODUCE UN NUMERO."
              ACCEPT NUMERO.
 
            MOSTRAR-TABLA.
+             PERFORM INTENTA-REANUDAR.
              DISPLAY "LA TABLA DEL " NUMERO ":".
-             PERFORM CALCULOS.
+             PERFORM CALCULOS UNTIL MULTIPLICADOR >= WS-RANGO-FIN.
+             IF WS-MODO-LOTE = "Y"
+               ADD 1 TO WS-LOTE-COMPLETADOS
+             END-IF.
+             PERFORM BORRA-CHECKPOINT.
+             PERFORM VERIFICA-CONTROL.
+
+           INTENTA-REANUDAR.
+             OPEN INPUT CALC-CKPT-FILE.
+             IF WS-CKPT-STATUS = "00"
+               READ CALC-CKPT-FILE
+                 NOT AT END
+                   IF CKPT-NUMERO = NUMERO
+                     MOVE CKPT-MULTIPLICADOR TO MULTIPLICADOR
+                     DISPLAY "REANUDANDO DESDE EL CHECKPOINT: "
+                         MULTIPLICADOR
+                   END-IF
+               END-READ
+             END-IF.
+             IF WS-CKPT-STATUS = "00" OR WS-CKPT-STATUS = "05"
+               CLOSE CALC-CKPT-FILE
+             END-IF.
+
+           GRABA-CHECKPOINT.
+             OPEN OUTPUT CALC-CKPT-FILE.
+             MOVE NUMERO TO CKPT-NUMERO.
+             MOVE MULTIPLICADOR TO CKPT-MULTIPLICADOR.
+             MOVE WS-LOTE-COMPLETADOS TO CKPT-LOTE-COMPLETADOS.
+             MOVE WS-TABLA-REGISTROS TO CKPT-TABLA-REGISTROS.
+             MOVE WS-TABLA-CHECKSUM TO CKPT-TABLA-CHECKSUM.
+             WRITE CALC-CKPT-REG.
+             CLOSE CALC-CKPT-FILE.
+
+           BORRA-CHECKPOINT.
+             OPEN OUTPUT CALC-CKPT-FILE.
+             MOVE 0 TO CKPT-NUMERO.
+             MOVE 0 TO CKPT-MULTIPLICADOR.
+             MOVE WS-LOTE-COMPLETADOS TO CKPT-LOTE-COMPLETADOS.
+             MOVE WS-TABLA-REGISTROS TO CKPT-TABLA-REGISTROS.
+             MOVE WS-TABLA-CHECKSUM TO CKPT-TABLA-CHECKSUM.
+             WRITE CALC-CKPT-REG.
+             CLOSE CALC-CKPT-FILE.
 
            CALCULOS.
              ADD 1 TO MULTIPLICADOR.
              COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
+             COMPUTE WS-CONTROL-ESPERADO =
+                 WS-CONTROL-ESPERADO + NUMERO * MULTIPLICADOR.
+             ADD RESULTADO TO WS-CONTROL-REAL.
              DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
-             IF MULTIPLICADOR < 1374
+             INITIALIZE TABLA-REG.
+             MOVE WS-GDG-FECHA TO TABLA-FECHA.
+             MOVE NUMERO TO TABLA-NUMERO.
+             MOVE MULTIPLICADOR TO TABLA-MULTIPLICADOR.
+             MOVE RESULTADO TO TABLA-RESULTADO.
+             WRITE TABLA-REG.
+             IF WS-TABLA-STATUS = "00"
+               ADD 1 TO WS-TABLA-REGISTROS
+               ADD RESULTADO TO WS-TABLA-CHECKSUM
+             END-IF.
+             IF FUNCTION MOD(MULTIPLICADOR - WS-RANGO-INICIO,
+                 WS-CKPT-CADA) = 0
+               PERFORM GRABA-CHECKPOINT
+             END-IF.
 
-GOT            PERFORM CALCULOS.
-
-           PERFORM INICIO.
+           VERIFICA-CONTROL.
+             IF WS-CONTROL-ESPERADO NOT = WS-CONTROL-REAL
+               DISPLAY "*** AVISO: " MSG-001
+                   " (POSIBLE TRUNCAMIENTO DE RESULTADO) ***"
+               DISPLAY "TOTAL ESPERADO: " WS-CONTROL-ESPERADO
+               DISPLAY "TOTAL REAL    : " WS-CONTROL-REAL
+               MOVE "ERROR" TO AUDIT-EVENTO
+               MOVE MSG-001 TO AUDIT-DETALLE
+               PERFORM GRABA-AUDITORIA
+               MOVE 16 TO RETURN-CODE
+             ELSE
+               DISPLAY "TOTAL DE CONTROL OK: " WS-CONTROL-REAL
+             END-IF.
 
 
        END PROGRAM YOUR-PROGRAM-NAME.
