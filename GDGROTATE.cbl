@@ -0,0 +1,132 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared generation-dataset (GDG-style) helper. Given a
+      *          base name, extension, today's business date and a
+      *          retention count, returns the dated generation name
+      *          to use for today's run (<BASE>.G<YYYYMMDD>.<EXT>) and
+      *          prunes generations older than the retention window,
+      *          deleting both the data file and its registry entry.
+      *          One registry file per base name (<BASE>GENS.DAT) keeps
+      *          the list of generation dates created so far.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GDGROTATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GEN-REGISTRY ASSIGN TO DYNAMIC WS-REGISTRO-NOMBRE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GEN-REGISTRY.
+       01  GEN-REGISTRY-REG PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-REGISTRO-NOMBRE PIC X(30).
+       01  WS-REG-STATUS PIC XX.
+       01  WS-GEN-BORRAR-NOMBRE PIC X(30).
+       01  WS-MAX-GENS PIC 99 VALUE 50.
+       01  WS-FECHAS-TABLA.
+           05  WS-FECHA-ENTRY OCCURS 50 PIC 9(8).
+       01  WS-TOTAL-FECHAS PIC 99 VALUE 0.
+       01  WS-IDX PIC 99.
+       01  WS-YA-EXISTE PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01  LK-BASE-NAME PIC X(8).
+       01  LK-EXT PIC X(4).
+       01  LK-RETENCION PIC 99.
+       01  LK-FECHA PIC 9(8).
+       01  LK-NOMBRE-GEN PIC X(30).
+
+       PROCEDURE DIVISION USING LK-BASE-NAME LK-EXT LK-RETENCION
+           LK-FECHA LK-NOMBRE-GEN.
+       MAIN-PROCEDURE.
+           IF LK-RETENCION > WS-MAX-GENS
+             MOVE WS-MAX-GENS TO LK-RETENCION
+           END-IF.
+           MOVE SPACES TO WS-REGISTRO-NOMBRE.
+           STRING FUNCTION TRIM(LK-BASE-NAME) "GENS.DAT"
+               DELIMITED BY SIZE INTO WS-REGISTRO-NOMBRE.
+
+           PERFORM CARGA-REGISTRO.
+           PERFORM VERIFICA-FECHA-ACTUAL.
+           IF WS-YA-EXISTE = "N"
+             PERFORM AGREGA-FECHA-ACTUAL
+             PERFORM PODA-GENERACIONES-VIEJAS
+             PERFORM REESCRIBE-REGISTRO
+           END-IF.
+
+           MOVE SPACES TO LK-NOMBRE-GEN.
+           STRING FUNCTION TRIM(LK-BASE-NAME) ".G" LK-FECHA "."
+               FUNCTION TRIM(LK-EXT)
+               DELIMITED BY SIZE INTO LK-NOMBRE-GEN.
+
+           GOBACK.
+
+           CARGA-REGISTRO.
+             MOVE 0 TO WS-TOTAL-FECHAS.
+             OPEN INPUT GEN-REGISTRY.
+             IF WS-REG-STATUS = "00"
+               PERFORM UNTIL WS-REG-STATUS = "10"
+                 READ GEN-REGISTRY
+                   AT END
+                     MOVE "10" TO WS-REG-STATUS
+                   NOT AT END
+                     IF WS-TOTAL-FECHAS < WS-MAX-GENS
+                       ADD 1 TO WS-TOTAL-FECHAS
+                       MOVE GEN-REGISTRY-REG
+                           TO WS-FECHA-ENTRY(WS-TOTAL-FECHAS)
+                     END-IF
+                 END-READ
+               END-PERFORM
+               CLOSE GEN-REGISTRY
+             ELSE
+               IF WS-REG-STATUS = "05"
+                 CONTINUE
+               END-IF
+             END-IF.
+
+           VERIFICA-FECHA-ACTUAL.
+             MOVE "N" TO WS-YA-EXISTE.
+             PERFORM VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-TOTAL-FECHAS
+               IF WS-FECHA-ENTRY(WS-IDX) = LK-FECHA
+                 MOVE "Y" TO WS-YA-EXISTE
+               END-IF
+             END-PERFORM.
+
+           AGREGA-FECHA-ACTUAL.
+             IF WS-TOTAL-FECHAS < WS-MAX-GENS
+               ADD 1 TO WS-TOTAL-FECHAS
+               MOVE LK-FECHA TO WS-FECHA-ENTRY(WS-TOTAL-FECHAS)
+             END-IF.
+
+           PODA-GENERACIONES-VIEJAS.
+             PERFORM UNTIL WS-TOTAL-FECHAS NOT > LK-RETENCION
+               MOVE SPACES TO WS-GEN-BORRAR-NOMBRE
+               STRING FUNCTION TRIM(LK-BASE-NAME) ".G"
+                   WS-FECHA-ENTRY(1) "." FUNCTION TRIM(LK-EXT)
+                   DELIMITED BY SIZE INTO WS-GEN-BORRAR-NOMBRE
+               CALL "CBL_DELETE_FILE" USING WS-GEN-BORRAR-NOMBRE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX >= WS-TOTAL-FECHAS
+                 MOVE WS-FECHA-ENTRY(WS-IDX + 1)
+                     TO WS-FECHA-ENTRY(WS-IDX)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-TOTAL-FECHAS
+             END-PERFORM.
+
+           REESCRIBE-REGISTRO.
+             OPEN OUTPUT GEN-REGISTRY.
+             PERFORM VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-TOTAL-FECHAS
+               MOVE WS-FECHA-ENTRY(WS-IDX) TO GEN-REGISTRY-REG
+               WRITE GEN-REGISTRY-REG
+             END-PERFORM.
+             CLOSE GEN-REGISTRY.
+
+       END PROGRAM GDGROTATE.
